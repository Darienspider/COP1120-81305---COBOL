@@ -2,6 +2,7 @@
        program-id. Program1.
       *>> >>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
        environment division.
+       configuration section.
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -12,11 +13,15 @@
 
        *> output file
        SELECT OUT-SALARY-FILE
-       ASSIGN TO 
+       ASSIGN TO
        'E:\COP1120-81305-COBOL\Data-Out\Ch4_Salary_File_Out.dat'
        organization IS LINE sequential.
 
-       configuration section.
+       *> job class exceptions
+       SELECT OUT-EXCEPTION-FILE
+       ASSIGN TO
+       'E:\COP1120-81305-COBOL\Data-Out\Ch4_JobClass_Exceptions.dat'
+       organization IS LINE sequential.
 
        data division.
        file section.
@@ -32,6 +37,7 @@
          05 IN-SOCSEC-NO PIC 9(9).
          05 IN-NUM-DEPEND PIC 99.
          05 IN-JOB-CLASS PIC 99.
+           88 VALID-JOB-CLASS VALUE 01 THRU 05.
          05 FILLER PIC X(32).
 
 
@@ -60,16 +66,70 @@
 
          05 OUT-JOB-CLASS PIC Z9.
          05 FILLER PIC X(04) VALUE SPACE.
+
+         05 OUT-WITHHOLDING PIC Z,ZZZ,ZZ9.99.
+         05 FILLER PIC X(04) VALUE SPACE.
        *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
 
+       FD OUT-EXCEPTION-FILE RECORDING MODE IS F.
+       01 EXCEPTION-REC.
+         05 EXC-EMPLOYEE-ID PIC X(5).
+         05 FILLER PIC X(2) VALUE SPACES.
+         05 EXC-EMPLOYEE-NAME PIC X(20).
+         05 FILLER PIC X(2) VALUE SPACES.
+         05 EXC-JOB-CLASS PIC 99.
+         05 FILLER PIC X(2) VALUE SPACES.
+         05 EXC-REASON PIC X(30).
+
+       *> territory subtotal line - control break on IN-TERR-NO
+       01 TERR-TOTAL-REC.
+         05 FILLER PIC X(10) VALUE SPACES.
+         05 FILLER PIC X(10) VALUE 'TERRITORY '.
+         05 TT-TERR-NO PIC XX.
+         05 FILLER PIC X(08) VALUE ' TOTAL: '.
+         05 TT-SALARY PIC $$$,$$$,$$9.
+         05 FILLER PIC X(24) VALUE SPACES.
+
+       *> report-ending summary - headcount and average salary
+       01 GRAND-TOTAL-REC.
+         05 FILLER PIC X(10) VALUE SPACES.
+         05 FILLER PIC X(20) VALUE 'TOTAL EMPLOYEES: '.
+         05 GT-EMPLOYEE-COUNT PIC ZZZ9.
+         05 FILLER PIC X(05) VALUE SPACES.
+         05 FILLER PIC X(16) VALUE 'AVERAGE SALARY: '.
+         05 GT-AVERAGE-SALARY PIC $$$,$$9.99.
+         05 FILLER PIC X(18) VALUE SPACES.
+
        working-storage section.
        01 WS-WORK-AREAS.
          05 ARE-THERE-MORE-RECORDS   PIC X(3) VALUE 'YES'.
+         05 WS-PAGE-NUMBER           PIC 9(3) VALUE ZERO.
+         05 LINE-COUNT               PIC 9(2) VALUE ZERO.
+         05 FIRST-RECORD             PIC X(3) VALUE 'YES'.
+         05 WS-TERR-HOLD             PIC 99.
+         05 WS-TERR-TOT              PIC 9(9) VALUE ZERO.
+         05 WS-EMPLOYEE-COUNT        PIC 9(4) VALUE ZERO.
+         05 WS-SALARY-TOTAL          PIC 9(9) VALUE ZERO.
+         05 WS-AVERAGE-SALARY        PIC 9(7)V99 VALUE ZERO.
+
+       *> standard annual exemption per dependent, indexed by number of
+       *> dependents claimed (0-9); flat withholding rate applied to the
+       *> resulting taxable pay
+       01 WS-DEPENDENT-EXEMPTION-TABLE VALUE
+         '00000010000200003000040000500006000070000800009000'.
+         05 WS-DEP-EXEMPTION OCCURS 10 TIMES PIC 9(5).
+
+       01 WS-WITHHOLDING-RATE PIC V99 VALUE .15.
+       01 WS-DEP-SUB PIC 99.
+       01 WS-TAXABLE-PAY PIC S9(7)V99.
 
        01 WS-TITLE-REC.
          05 FILLER PIC X(29) VALUE SPACES.
          05 FILLER PIC X(08) VALUE 'PAYROLL '.
          05 FILLER PIC X(06) VALUE 'REPORT'.
+         05 FILLER PIC X(06) VALUE SPACES.
+         05 FILLER PIC X(05) VALUE 'PAGE:'.
+         05 WS-PGNO                  PIC ZZ9.
 
 
        01 WS-HDR-REC.
@@ -80,39 +140,119 @@
          05 FILLER PIC X(13) VALUE ' ANN SALARY'.
          05 FILLER PIC X(12) VALUE '    SOCIAL   '.
          05 FILLER PIC X(10) VALUE '   DEPT# '.
-         05 FILLER PIC X(15) VALUE 'Job'.
-         05 FILLER PIC X(6) VALUE spaces.
+         05 FILLER PIC X(06) VALUE ' JOB  '.
+         05 FILLER PIC X(16) VALUE '  WITHHOLDING   '.
 
 
 
 
        procedure division.
        100-MAIN-MODULE.
-           OPEN INPUT IN-EMPLOYEE-FILE
-             OUTPUT OUT-SALARY-FILE
-           WRITE salary from WS-TITLE-REC.
-           WRITE salary from WS-HDR-REC.
-
+           PERFORM 110-STARTUP-MODULE
            PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
-                   READ IN-EMPLOYEE-FILE 
-                       AT END MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+                   READ IN-EMPLOYEE-FILE
+                       AT END
+                           MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+                           PERFORM 260-TERR-CONTROL-BREAK
                        NOT AT END PERFORM 200-PROCESS-DATA
                    END-READ
            END-PERFORM
-           *>> CLOSE BOTH FILES
-           CLOSE IN-EMPLOYEE-FILE OUT-SALARY-FILE
+           PERFORM 270-WRITE-GRAND-TOTAL
+           *>> CLOSE ALL FILES
+           CLOSE IN-EMPLOYEE-FILE OUT-SALARY-FILE OUT-EXCEPTION-FILE
            DISPLAY 'END OF JOB'
            STOP RUN.
+
+       110-STARTUP-MODULE.
+           OPEN INPUT IN-EMPLOYEE-FILE
+             OUTPUT OUT-SALARY-FILE
+             OUTPUT OUT-EXCEPTION-FILE
+           MOVE 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO WS-PGNO
+           WRITE salary from WS-TITLE-REC.
+           WRITE salary from WS-HDR-REC.
+           MOVE 2 TO LINE-COUNT.
+
        200-PROCESS-DATA.
-           MOVE spaces to SALARY.
-           MOVE IN-EMPLOYEE-ID to OUT-EMPLOYEE-ID
-           MOVE IN-EMPLOYEE-NAME to OUT-EMPLOYEE-NAME
-           MOVE IN-TERR-NO to OUT-TERR-NO
-           MOVE IN-OFF-NO to OUT-OFFICE-NO
-           MOVE IN-ANNSAL to OUT-SALARY
-           MOVE IN-SOCSEC-NO to OUT-SOCSEC-NO
-           MOVE IN-NUM-DEPEND to OUT-NUM-DEP
-           MOVE IN-JOB-CLASS to out-job-class
-           WRITE salary
+           EVALUATE TRUE
+               WHEN FIRST-RECORD = 'YES'
+                   MOVE IN-TERR-NO TO WS-TERR-HOLD
+                   MOVE 'NO ' TO FIRST-RECORD
+               WHEN IN-TERR-NO NOT = WS-TERR-HOLD
+                   PERFORM 260-TERR-CONTROL-BREAK
+           END-EVALUATE
+
+           IF NOT VALID-JOB-CLASS
+               PERFORM 215-REPORT-JOB-CLASS-EXCEPTION
+           ELSE
+               IF LINE-COUNT < 60
+                   CONTINUE
+               ELSE
+                   PERFORM 210-PAGE-BREAK-MODULE
+               END-IF
+
+               MOVE spaces to SALARY
+               MOVE IN-EMPLOYEE-ID to OUT-EMPLOYEE-ID
+               MOVE IN-EMPLOYEE-NAME to OUT-EMPLOYEE-NAME
+               MOVE IN-TERR-NO to OUT-TERR-NO
+               MOVE IN-OFF-NO to OUT-OFFICE-NO
+               MOVE IN-ANNSAL to OUT-SALARY
+               MOVE IN-SOCSEC-NO to OUT-SOCSEC-NO
+               MOVE IN-NUM-DEPEND to OUT-NUM-DEP
+               MOVE IN-JOB-CLASS to out-job-class
+               PERFORM 225-CALC-WITHHOLDING
+               WRITE salary
+               ADD 1 TO LINE-COUNT
+               ADD IN-ANNSAL TO WS-TERR-TOT
+               ADD 1 TO WS-EMPLOYEE-COUNT
+               ADD IN-ANNSAL TO WS-SALARY-TOTAL
+           END-IF.
+
+       225-CALC-WITHHOLDING.
+           MOVE IN-NUM-DEPEND TO WS-DEP-SUB
+           IF WS-DEP-SUB > 9
+               MOVE 9 TO WS-DEP-SUB
+           END-IF
+           COMPUTE WS-TAXABLE-PAY =
+             IN-ANNSAL - WS-DEP-EXEMPTION(WS-DEP-SUB + 1)
+           IF WS-TAXABLE-PAY < 0
+               MOVE 0 TO OUT-WITHHOLDING
+           ELSE
+               COMPUTE OUT-WITHHOLDING ROUNDED =
+                 WS-TAXABLE-PAY * WS-WITHHOLDING-RATE
+           END-IF.
+
+       215-REPORT-JOB-CLASS-EXCEPTION.
+           MOVE IN-EMPLOYEE-ID TO EXC-EMPLOYEE-ID
+           MOVE IN-EMPLOYEE-NAME TO EXC-EMPLOYEE-NAME
+           MOVE IN-JOB-CLASS TO EXC-JOB-CLASS
+           MOVE 'INVALID JOB CLASS' TO EXC-REASON
+           WRITE EXCEPTION-REC.
+
+       210-PAGE-BREAK-MODULE.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER TO WS-PGNO.
+           WRITE salary FROM WS-TITLE-REC AFTER PAGE.
+           WRITE salary FROM WS-HDR-REC.
+           MOVE 2 TO LINE-COUNT.
+
+       260-TERR-CONTROL-BREAK.
+           MOVE WS-TERR-HOLD TO TT-TERR-NO
+           MOVE WS-TERR-TOT TO TT-SALARY
+           WRITE salary FROM TERR-TOTAL-REC
+           ADD 1 TO LINE-COUNT
+           MOVE IN-TERR-NO TO WS-TERR-HOLD
+           MOVE 0 TO WS-TERR-TOT.
+
+       270-WRITE-GRAND-TOTAL.
+           MOVE WS-EMPLOYEE-COUNT TO GT-EMPLOYEE-COUNT
+           IF WS-EMPLOYEE-COUNT > 0
+               DIVIDE WS-SALARY-TOTAL BY WS-EMPLOYEE-COUNT
+                 GIVING WS-AVERAGE-SALARY ROUNDED
+           ELSE
+               MOVE 0 TO WS-AVERAGE-SALARY
+           END-IF
+           MOVE WS-AVERAGE-SALARY TO GT-AVERAGE-SALARY
+           WRITE salary FROM GRAND-TOTAL-REC.
 
        end program Program1.
