@@ -2,6 +2,7 @@
        Author. Shadarien Williams.
       *>> >>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
        environment division.
+       configuration section.
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -16,7 +17,27 @@
        'E:\COP1120-81305-COBOL\Data-Out\Ch6_Salary_File_Out.dat'
        organization IS LINE sequential.
 
-       configuration section.
+       *> work file the payroll listing is name-sorted through before
+       *> printing
+       SELECT SORT-WORK-FILE
+       ASSIGN TO 'E:\COP1120-81305-COBOL\Data-Out\Ch6_SortWork.dat'.
+
+       *> year-to-date carry-forward between runs
+       SELECT YTD-CARRY-FORWARD-FILE
+       ASSIGN TO 'E:\COP1120-81305-COBOL\Data-In\Ch6_YTD.dat'
+       organization IS LINE sequential.
+
+       *> bad SSNs kept out of the printed listing
+       SELECT SSN-EXCEPTIONS-FILE
+       ASSIGN TO
+       'E:\COP1120-81305-COBOL\Data-Out\Ch6_SSN_Exceptions.dat'
+       organization IS LINE sequential.
+
+       *> page-depth control record so different print destinations
+       *> don't need a recompile
+       SELECT PAGE-CONTROL-FILE
+       ASSIGN TO 'E:\COP1120-81305-COBOL\Data-In\Ch6_Control.dat'
+       organization IS LINE sequential.
 
        data division.
        FILE SECTION.
@@ -48,6 +69,43 @@
          05 RPT-SSN                    PIC x(11).
          05 FILLER                     PIC X(17).
 
+       *> territory subtotal line - control break on TERR
+       01 TERR-TOTAL-REC.
+         05 FILLER                     PIC X(10) VALUE SPACES.
+         05 FILLER                     PIC X(10) VALUE 'TERRITORY '.
+         05 TT-TERR                    PIC XX.
+         05 FILLER                     PIC X(08) VALUE ' TOTAL: '.
+         05 TT-SALARY                  PIC $$$,$$$,$$9.
+         05 FILLER                     PIC X(41) VALUE SPACES.
+
+       SD SORT-WORK-FILE.
+       01 SR-PYROL-MSTR.
+         05 SR-EMPLOYEE-NUMBER         PIC 9(5).
+         05 SR-EMPLOYEE-NAME           PIC X(20).
+         05 SR-LOC-CODE.
+           10 SR-TERR                  PIC X(2).
+           10 SR-OFFICE-NUMBER         PIC X(2).
+         05 SR-ANN-SALARY              PIC 9(6).
+         05 SR-SSN                     PIC X(9).
+         05 FILLER                     PIC X(36).
+
+       FD YTD-CARRY-FORWARD-FILE RECORDING MODE IS F.
+       01 YTD-REC.
+         05 YTD-EMP-COUNT              PIC 9(6).
+         05 YTD-SALARY-TOTAL           PIC 9(9).
+
+       FD SSN-EXCEPTIONS-FILE RECORDING MODE IS F.
+       01 SSN-EXCEPTION-REC.
+         05 EXC-EMP-NO                 PIC 9(5).
+         05 FILLER                     PIC X(2) VALUE SPACES.
+         05 EXC-SSN                    PIC X(9).
+         05 FILLER                     PIC X(2) VALUE SPACES.
+         05 EXC-REASON                 PIC X(25).
+
+       FD PAGE-CONTROL-FILE RECORDING MODE IS F.
+       01 PAGE-CONTROL-REC.
+         05 CTL-PAGE-SIZE              PIC 9(3).
+
        working-storage section.
        01 ASSORTED-FLAGS.
          05 MORE-RECORDS               PIC X(3) VALUE 'YES'.
@@ -58,6 +116,21 @@
            10 WS-YY                    PIC 9(2).
            10 WS-MM                    PIC 9(2).
            10 WS-DD                    PIC 9(2).
+         05 FIRST-RECORD               PIC X(3) VALUE 'YES'.
+         05 WS-TERR-HOLD               PIC XX.
+         05 WS-TERR-TOT                PIC 9(9) VALUE ZERO.
+         05 WS-RUN-SALARY-TOTAL        PIC 9(9) VALUE ZERO.
+         05 WS-PAGE-SIZE               PIC 9(3) VALUE 60.
+         05 WS-BAD-SSN-SW              PIC X(3) VALUE 'NO '.
+           88 WS-BAD-SSN               VALUE 'YES'.
+
+       01 WS-YTD-CARRY-IN.
+         05 WS-YTD-EMP-COUNT-IN        PIC 9(6) VALUE ZERO.
+         05 WS-YTD-SALARY-TOTAL-IN     PIC 9(9) VALUE ZERO.
+
+       01 WS-YTD-CARRY-OUT.
+         05 WS-YTD-EMP-COUNT-OUT       PIC 9(6) VALUE ZERO.
+         05 WS-YTD-SALARY-TOTAL-OUT    PIC 9(9) VALUE ZERO.
 
        01 PRINT-TITLE1.
          05 FILLER                     PIC X(20) VALUE SPACES.
@@ -86,16 +159,26 @@
          05 TOTCNT                     PIC ZZ9.
          05 FILLER                     PIC X(40).
 
+       01 PRINT-YTD1.
+         05 FILLER                     PIC X(10) VALUE SPACES.
+         05 FILLER                     PIC X(20) VALUE
+           'YTD EMPLOYEE COUNT: '.
+         05 YTD-CNT-OUT                PIC ZZZ,ZZ9.
+         05 FILLER                     PIC X(05) VALUE SPACES.
+         05 FILLER                     PIC X(13) VALUE 'YTD PAYROLL: '.
+         05 YTD-SAL-OUT                PIC $$$,$$$,$$9.
+         05 FILLER                     PIC X(15) VALUE SPACES.
+
        01 PRINT-HDR1.
          05 FILLER                     PIC X(03) VALUE SPACES.
          05 FILLER                     PIC X(06) VALUE 'EMP NO'.
          05 FILLER                     PIC X(02) VALUE SPACES.
-         05 FILLER                     PIC X(13) VALUE 'EMPLOYEE NAME.
+         05 FILLER                     PIC X(13) VALUE 'EMPLOYEE NAME'.
          05 FILLER                     PIC X(07) VALUE SPACES.
          05 FILLER                     PIC X(08) VALUE 'TERR/OFF'.
          05 FILLER                     PIC X(04) VALUE SPACES.
          05 FILLER                     PIC X(07) VALUE 'SALARY'.
-         05 FILLER                     PIC X(2) VALUE SPACES
+         05 FILLER                     PIC X(2) VALUE SPACES.
          05 FILLER                     PIC X(11) VALUE 'SOC SEC NUM'.
          05 FILLER         PIC X(17) VALUE SPACES.
 
@@ -103,20 +186,50 @@
        procedure division.
 
        100-MAIN-MODULE.
+           PERFORM 105-LOAD-CONTROLS.
            PERFORM 110-STARTUP-MODULE.
+           SORT SORT-WORK-FILE ON ASCENDING KEY SR-TERR
+             ON ASCENDING KEY SR-EMPLOYEE-NAME
+             USING IN-SALARY-FILE
+             OUTPUT PROCEDURE IS 190-SORTED-OUTPUT-PROCEDURE
+           PERFORM 300-CLOSE-MODULE
+           goback.
+
+       190-SORTED-OUTPUT-PROCEDURE.
            PERFORM UNTIL MORE-RECORDS ='NO '
-               READ IN-SALARY-FILE
+               RETURN SORT-WORK-FILE
                    AT END
                        MOVE 'NO ' TO MORE-RECORDS
+                       PERFORM 260-TERR-CONTROL-BREAK
                    NOT AT END
                        PERFORM 200-LOOP-RTN
-               END-READ
-           END-PERFORM
-           PERFORM 300-CLOSE-MODULE
-           goback.
+               END-RETURN
+           END-PERFORM.
+
+       105-LOAD-CONTROLS.
+           OPEN INPUT PAGE-CONTROL-FILE
+           READ PAGE-CONTROL-FILE
+               AT END
+                   MOVE 60 TO WS-PAGE-SIZE
+               NOT AT END
+                   MOVE CTL-PAGE-SIZE TO WS-PAGE-SIZE
+           END-READ
+           CLOSE PAGE-CONTROL-FILE
+
+           OPEN INPUT YTD-CARRY-FORWARD-FILE
+           READ YTD-CARRY-FORWARD-FILE
+               AT END
+                   MOVE ZERO TO WS-YTD-EMP-COUNT-IN
+                   MOVE ZERO TO WS-YTD-SALARY-TOTAL-IN
+               NOT AT END
+                   MOVE YTD-EMP-COUNT TO WS-YTD-EMP-COUNT-IN
+                   MOVE YTD-SALARY-TOTAL TO WS-YTD-SALARY-TOTAL-IN
+           END-READ
+           CLOSE YTD-CARRY-FORWARD-FILE.
 
        110-STARTUP-MODULE.
-           OPEN INPUT IN-SALARY-FILE OUTPUT OUT-SALARY-FILE.
+           OPEN OUTPUT OUT-SALARY-FILE.
+           OPEN OUTPUT SSN-EXCEPTIONS-FILE.
            MOVE 1 TO WS-PAGE-NUMBER
            ACCEPT WS-DATE FROM DATE
            MOVE WS-MM TO RPT-MO
@@ -130,21 +243,57 @@
            MOVE 3 TO LINE-COUNT.
 
        200-LOOP-RTN.
-           IF LINE-COUNT < 60
+           EVALUATE TRUE
+               WHEN FIRST-RECORD = 'YES'
+                   MOVE SR-TERR TO WS-TERR-HOLD
+                   MOVE 'NO ' TO FIRST-RECORD
+               WHEN SR-TERR NOT = WS-TERR-HOLD
+                   PERFORM 260-TERR-CONTROL-BREAK
+           END-EVALUATE
+
+           IF LINE-COUNT < WS-PAGE-SIZE
                CONTINUE
            ELSE
                PERFORM 210-PAGE-BREAK-MODULE
            END-IF
 
            MOVE SPACES TO RPT-REC.
-           MOVE IN-EMPLOYEE-NUMBER TO RPT-EMP-NO
-           MOVE IN-EMPLOYEE-NAME TO RPT-EMP-NAME
-           MOVE TERR TO RPT-TERR
-           MOVE OFFICE-NUMBER TO RPT-OFFICE-NUMBER
-           MOVE ANN-SALARY TO RPT-ANN-SALARY
-           STRING SSN(1:3) '-' SSN(4:2) '-' SSN(6:4) INTO RPT-SSN
+           MOVE SR-EMPLOYEE-NUMBER TO RPT-EMP-NO
+           MOVE SR-EMPLOYEE-NAME TO RPT-EMP-NAME
+           MOVE SR-TERR TO RPT-TERR
+           MOVE SR-OFFICE-NUMBER TO RPT-OFFICE-NUMBER
+           MOVE SR-ANN-SALARY TO RPT-ANN-SALARY
+
+           PERFORM 220-VALIDATE-SSN
+           IF WS-BAD-SSN
+               MOVE SPACES TO RPT-SSN
+           ELSE
+               STRING SR-SSN(1:3) '-' SR-SSN(4:2) '-' SR-SSN(6:4)
+                 INTO RPT-SSN
+           END-IF
+
            ADD 1 TO EMPLOYEE-COUNT
-           WRITE RPT-REC.
+           ADD SR-ANN-SALARY TO WS-TERR-TOT
+           ADD SR-ANN-SALARY TO WS-RUN-SALARY-TOTAL
+           WRITE RPT-REC
+           ADD 1 TO LINE-COUNT.
+
+       220-VALIDATE-SSN.
+           MOVE 'NO ' TO WS-BAD-SSN-SW
+           IF SR-SSN NOT NUMERIC
+               SET WS-BAD-SSN TO TRUE
+               MOVE 'NON-NUMERIC SSN' TO EXC-REASON
+           ELSE
+               IF SR-SSN = '000000000'
+                   SET WS-BAD-SSN TO TRUE
+                   MOVE 'ALL-ZERO SSN' TO EXC-REASON
+               END-IF
+           END-IF
+           IF WS-BAD-SSN
+               MOVE SR-EMPLOYEE-NUMBER TO EXC-EMP-NO
+               MOVE SR-SSN TO EXC-SSN
+               WRITE SSN-EXCEPTION-REC
+           END-IF.
 
        210-PAGE-BREAK-MODULE.
            ADD 1 TO WS-PAGE-NUMBER.
@@ -155,10 +304,33 @@
            WRITE RPT-REC FROM PRINT-HDR1.
            MOVE 3 TO LINE-COUNT.
 
+       260-TERR-CONTROL-BREAK.
+           MOVE WS-TERR-HOLD TO TT-TERR
+           MOVE WS-TERR-TOT TO TT-SALARY
+           WRITE RPT-REC FROM TERR-TOTAL-REC
+           ADD 1 TO LINE-COUNT
+           MOVE SR-TERR TO WS-TERR-HOLD
+           MOVE 0 TO WS-TERR-TOT.
+
        300-CLOSE-MODULE.
            MOVE EMPLOYEE-COUNT TO TOTCNT.
            WRITE RPT-REC FROM PRINT-BRK1.
            WRITE RPT-REC FROM PRINT-TOT1.
-           CLOSE IN-SALARY-FILE OUT-SALARY-FILE.
+
+           ADD WS-YTD-EMP-COUNT-IN, EMPLOYEE-COUNT
+             GIVING WS-YTD-EMP-COUNT-OUT
+           ADD WS-YTD-SALARY-TOTAL-IN, WS-RUN-SALARY-TOTAL
+             GIVING WS-YTD-SALARY-TOTAL-OUT
+           MOVE WS-YTD-EMP-COUNT-OUT TO YTD-CNT-OUT
+           MOVE WS-YTD-SALARY-TOTAL-OUT TO YTD-SAL-OUT
+           WRITE RPT-REC FROM PRINT-YTD1
+
+           OPEN OUTPUT YTD-CARRY-FORWARD-FILE
+           MOVE WS-YTD-EMP-COUNT-OUT TO YTD-EMP-COUNT
+           MOVE WS-YTD-SALARY-TOTAL-OUT TO YTD-SALARY-TOTAL
+           WRITE YTD-REC
+           CLOSE YTD-CARRY-FORWARD-FILE
+
+           CLOSE OUT-SALARY-FILE SSN-EXCEPTIONS-FILE.
 
        end program Program1.
