@@ -1,296 +1,569 @@
-       identification division.
-       program-id. Program1.
-
-       environment division.
-       file-control.
-           select Student-File
-           ASSIGN to "E:\COP1120-81305-COBOL\Data-In\Ch8_0808.dat"
-           organization is line sequential.
-
-           SELECT Student-Report
-           ASSIGN to "E:\COP1120-81305-COBOL\Data-Out\Ch8_0808.rpt"
-           organization is line sequential.
-
-       configuration section.
-
-       data division.
-       file section.
-       FD Student-file.
-       01 STUDENT-REC.
-         05 SOC-SEC-NO         PIC X(9).
-         05 STUDENT-NAME       PIC X(21).
-         05 CLASS-CODE         PIC X(1).
-           88 FRESHMEN         VALUE '1'.
-           88 SOPHMORE         VALUE '2'.
-           88 JUNIOR           VALUE '3'.
-           88 SENIOR           VALUE '4'.
-         05 SCHOOL-CODE        PIC X(1).
-           88 BUSINESS         VALUE '1'.
-           88 LIBERAL-ARTS     VALUE '2'.
-           88 ENGINEERING      VALUE '3'.
-         05 GPA                PIC 9v99.
-         05 CREDITS            PIC 9(3).
-
-       FD Student-Report.
-       01 Rpt-Rec              PIC X(80).
-
-       working-storage section.
-       01 Flags-and-Indicators.
-         05 are-there-more-records Pic x(3) value 'Yes'.
-         05 date-field.
-           10 year-field       PIC 9(04).
-           10 month-field      PIC 9(02).
-           10 day_field        PIC 9(02).
-         05 REC-COUNT          PIC 9(04) VALUE ZERO.
-         05 hicred-total       PIC 9(04) VALUE ZERO.
-         05 credits-total      PIC 9(04) VALUE ZERO.
-         05 gpa-2-total        PIC 9(04) VALUE ZERO.
-         05 gpa-3-total        PIC 9(04) VALUE ZERO.
-         05 gpa-4-total        PIC 9(04) VALUE ZERO.
-         05 busi-total         PIC 9(04) VALUE ZERO.
-         05 arts-total         PIC 9(04) VALUE ZERO.
-         05 engg-total         PIC 9(04) VALUE ZERO.
-         05 ccode-1-total      PIC 9(04) VALUE ZERO.
-         05 ccode-2-total      PIC 9(04) VALUE ZERO.
-         05 ccode-3-total      PIC 9(04) VALUE ZERO.
-         05 ccode-4-total      PIC 9(04) VALUE ZERO.
-         05 percent-calc       PIC 9(4)v9(6).
-
-       01 BLANK-LINE           PIC x(80) VALUE spaces.
-
-       01 heading-1.
-         05 filler             pic x(02) value spaces.
-         05 date-field-format.
-           10 OUT-MM           PIC 9(02).
-           10 FILLER           PIC x(01) value '/'.
-           10 OUT-DD           PIC Z9.
-           10 FILLER           PIC x(01) value '/'.
-           10 OUT-CCYY         PIC 9(04).
-         05 FILLER             PIC X(53) value
-               '       PASS-Em STATE College Student Summary Report   '.
-         05 Filler             PIC x(09) value '   #stud  '.
-         05 OUT-CNT            PIC zzz9.
-         05 Filler             PIC x(02) VALUE SPACES.
-
-       01 heading-2.
-         05                    PIC x(04) Value SPACES.
-         05                    PIC x(43) Value
-                        'Percentage of students with gpa <2.0         '.
-         05                    PIC x(12) value spaces.
-         05 percent-2          PIC zz9.99.
-         05                    PIC x(01) value '%'.
-         05                    pic x(14) value spaces.
-
-       01 heading-3.
-         05                    PIC x(04) Value SPACES.
-         05                    PIC x(43) Value
-                     'Percentage of students with gpa 2.0 - 3.0       '.
-         05                    PIC x(12) value spaces.
-         05 percent-3          PIC zz9.99.
-         05                    PIC x(01) value '%'.
-         05                    pic x(14) value spaces.
-
-       01 heading-4.
-         05                    PIC x(04) Value SPACES.
-         05                    PIC x(43) Value
-                      'Percentage of students with gpa > 3.0          '.
-         05                    PIC x(12) value spaces.
-         05 percent-4          PIC zz9.99.
-         05                    PIC x(01) value '%'.
-         05                    pic x(14) value spaces.
-
-       01 heading-5.
-         05                    PIC x(04) Value SPACES.
-         05                    PIC x(43) Value
-                  'Percentage w/ gpa > 3.0 AND Business Majors        '.
-         05                    PIC x(12) value spaces.
-         05 percent-5          PIC zz9.99.
-         05                    PIC x(01) value '%'.
-         05                    pic x(14) value spaces.
-
-       01 heading-6.
-         05                    PIC x(04) Value SPACES.
-         05                    PIC x(43) Value
-                         'Percentage w/ gpa > 3.0 AND Liberal Arts    '.
-         05                    PIC x(12) value spaces.
-         05 percent-6          PIC zz9.99.
-         05                    PIC x(01) value '%'.
-         05                    pic x(14) value spaces.
-
-       01 heading-7.
-         05                    PIC x(04) Value SPACES.
-         05                    PIC x(43) Value
-                      'Percentage w/ gpa > 3.0 AND Engineer Majors    '.
-         05                    PIC x(12) value spaces.
-         05 percent-7          PIC zz9.99.
-         05                    PIC x(01) value '%'.
-         05                    pic x(14) value spaces.
-
-       01 heading-8.
-         05                    PIC x(04) Value SPACES.
-         05                    PIC x(43) Value
-                          'Percentage w/ > 100 Credits & gpa < 2.0    '.
-         05                    PIC x(12) value spaces.
-         05 percent-8          PIC zz9.99.
-         05                    PIC x(01) value '%'.
-         05                    pic x(14) value spaces.
-
-       01 heading-9.
-         05                    PIC x(04) Value SPACES.
-         05                    PIC x(43) Value
-                             'Percentage w/ gpa > 3.0 and Freshmen    '.
-         05                    PIC x(12) value spaces.
-         05 percent-9          PIC zz9.99.
-         05                    PIC x(01) value '%'.
-         05                    pic x(14) value spaces.
-
-       01 heading-10.
-         05                    PIC x(04) Value SPACES.
-         05                    PIC x(43) Value
-                              'Percentage w/ gpa > 3.0 and Sophomores '.
-         05                    PIC x(12) value spaces.
-         05 percent-10         PIC zz9.99.
-         05                    PIC x(01) value '%'.
-         05                    pic x(14) value spaces.
-
-       01 heading-11.
-         05                    PIC x(04) Value SPACES.
-         05                    PIC x(43) Value
-                               'Percentage w/ gpa > 3.0 and Juniors '.
-         05                    PIC x(12) value spaces.
-         05 percent-11         PIC zz9.99.
-         05                    PIC x(01) value '%'.
-         05                    pic x(14) value spaces.
-
-       01 heading-12.
-         05                    PIC x(04) Value SPACES.
-         05                    PIC x(43) Value
-                               'Percentage w/ gpa > 3.0 and Seniors '.
-         05                    PIC x(12) value spaces.
-         05 percent-12         PIC zz9.99.
-         05                    PIC x(01) value '%'.
-         05                    pic x(14) value spaces.
-
-       procedure division.
-       100-main-module.
-           perform 150-housekeeping-start.
-           perform until are-there-more-records = 'no '
-               read Student-File
-                   at end
-                       move 'no ' to are-there-more-records
-                   not at end
-                       perform 200-student-count-rtn
-               end-read
-           end-perform.
-           Perform 350-housekeeping-finish.
-
-           goback.
-
-       150-housekeeping-start.
-           open input Student-File output Student-Report.
-           move function current-date to date-field
-           move day_field to OUT-DD
-           move month-field to OUT-MM
-           move year-field to OUT-CCYY.
-
-       200-student-count-rtn.
-           add 1 to REC-COUNT.
-
-           if CREDITS > 100
-               add 1 to hicred-total
-           end-if.
-
-           if gpa < 2.00
-               add 1 to gpa-2-total
-               if credits > 100
-                   add 1 to credits-total
-               end-if
-           else
-               if gpa > 3.00
-                   add 1 to gpa-4-total
-               else
-                   add 1 to gpa-3-total
-               end-if
-           end-if.
-
-           if gpa > 3.00
-               evaluate SCHOOL-CODE
-                   when '1'
-                       add 1 to busi-total
-                   when '2'
-                       add 1 to arts-total
-                   when '3'
-                       add 1 to engg-total
-                   when other
-                       continue
-               end-evaluate
-
-               evaluate CLASS-CODE
-                   when '1'
-                       add 1 to ccode-1-total
-                   when '2'
-                       add 1 to ccode-2-total
-                   when '3'
-                       add 1 to ccode-3-total
-                   when '4'
-                       add 1 to ccode-4-total
-               end-evaluate
-           end-if.
-
-       350-housekeeping-finish.
-           perform 400-write-report.
-           close Student-File Student-Report.
-
-       400-write-report.
-           move REC-COUNT to out-cnt.
-           write rpt-rec from heading-1
-           write Rpt-Rec from BLANK-LINE after advancing 1.
-           write Rpt-Rec from BLANK-LINE after advancing 1.
-
-           divide gpa-2-total by REC-COUNT giving percent-calc
-           multiply 100 by percent-calc giving percent-2
-           write Rpt-Rec from heading-2 after advancing 1.
-
-           divide gpa-3-total by REC-COUNT giving percent-calc
-           multiply 100 by percent-calc giving percent-3
-           write Rpt-Rec from heading-3 after advancing 1.
-
-           divide gpa-4-total by REC-COUNT giving percent-calc
-           multiply 100 by percent-calc giving percent-4
-           write Rpt-Rec from heading-4 after advancing 1.
-           write Rpt-Rec from BLANK-LINE after advancing 1.
-
-           divide busi-total by gpa-4-total giving percent-calc
-           multiply 100 by percent-calc giving percent-5
-           write Rpt-Rec from heading-5 after advancing 1.
-
-           divide arts-total by gpa-4-total giving percent-calc
-           multiply 100 by percent-calc giving percent-6
-           write Rpt-Rec from heading-6 after advancing 1.
-
-           divide engg-total by gpa-4-total giving percent-calc
-           multiply 100 by percent-calc giving percent-7
-           write Rpt-Rec from heading-7 after advancing 1.
-
-           divide credits-total by gpa-2-total giving percent-calc
-           multiply 100 by percent-calc giving percent-8
-           write Rpt-Rec from heading-8 after advancing 1.
-
-
-           divide ccode-1-total by gpa-4-total giving percent-calc
-           multiply 100 by percent-calc giving percent-9
-           write Rpt-Rec from heading-9 after advancing 1.
-
-           divide ccode-2-total by gpa-4-total giving percent-calc
-           multiply 100 by percent-calc giving percent-10
-           write Rpt-Rec from heading-10 after advancing 1.
-
-           divide ccode-3-total by gpa-4-total giving percent-calc
-           multiply 100 by percent-calc giving percent-11
-           write Rpt-Rec from heading-11 after advancing 1.
-
-           divide ccode-4-total by gpa-4-total giving percent-calc
-           multiply 100 by percent-calc giving percent-12
-           write Rpt-Rec from heading-12 after advancing 1.
-
-       end program Program1.
+       identification division.
+       program-id. Program1.
+
+       environment division.
+       configuration section.
+
+       file-control.
+           select Student-File
+           ASSIGN to "E:\COP1120-81305-COBOL\Data-In\Ch8_0808.dat"
+           organization is line sequential.
+
+           SELECT Student-Report
+           ASSIGN to "E:\COP1120-81305-COBOL\Data-Out\Ch8_0808.rpt"
+           organization is line sequential.
+
+       data division.
+       file section.
+       FD Student-file.
+       01 STUDENT-REC.
+         05 SOC-SEC-NO         PIC X(9).
+         05 STUDENT-NAME       PIC X(21).
+         05 CLASS-CODE         PIC X(1).
+           88 FRESHMEN         VALUE '1'.
+           88 SOPHMORE         VALUE '2'.
+           88 JUNIOR           VALUE '3'.
+           88 SENIOR           VALUE '4'.
+         05 SCHOOL-CODE        PIC X(1).
+           88 BUSINESS         VALUE '1'.
+           88 LIBERAL-ARTS     VALUE '2'.
+           88 ENGINEERING      VALUE '3'.
+         05 GPA                PIC 9v99.
+         05 CREDITS            PIC 9(3).
+
+       FD Student-Report.
+       01 Rpt-Rec              PIC X(80).
+
+       working-storage section.
+       01 Flags-and-Indicators.
+         05 are-there-more-records Pic x(3) value 'Yes'.
+         05 date-field.
+           10 year-field       PIC 9(04).
+           10 month-field      PIC 9(02).
+           10 day_field        PIC 9(02).
+         05 REC-COUNT          PIC 9(04) VALUE ZERO.
+         05 hicred-total       PIC 9(04) VALUE ZERO.
+         05 credits-total      PIC 9(04) VALUE ZERO.
+         05 gpa-2-total        PIC 9(04) VALUE ZERO.
+         05 gpa-3-total        PIC 9(04) VALUE ZERO.
+         05 gpa-4-total        PIC 9(04) VALUE ZERO.
+         05 busi-total         PIC 9(04) VALUE ZERO.
+         05 arts-total         PIC 9(04) VALUE ZERO.
+         05 engg-total         PIC 9(04) VALUE ZERO.
+         05 ccode-1-total      PIC 9(04) VALUE ZERO.
+         05 ccode-2-total      PIC 9(04) VALUE ZERO.
+         05 ccode-3-total      PIC 9(04) VALUE ZERO.
+         05 ccode-4-total      PIC 9(04) VALUE ZERO.
+         05 percent-calc       PIC 9(4)v9(6).
+
+       *> class-code numeric working copy - used to subscript the
+       *> graduation-readiness and cross-tabulation tables below
+       01 ws-class-num          PIC 9(01).
+       01 ws-school-num         PIC 9(01).
+
+       *> per-class-code totals, all students regardless of gpa - drives
+       *> the graduation-readiness breakdown (threshold: >=120 credits)
+       01 class-readiness-totals.
+         05 class-all-total     OCCURS 4 TIMES PIC 9(04) VALUE ZERO.
+         05 class-ready-total   OCCURS 4 TIMES PIC 9(04) VALUE ZERO.
+
+       *> school-code by class-code cross-tabulation, all students
+       *> regardless of gpa
+       01 school-class-xtab.
+         05 xtab-school OCCURS 3 TIMES.
+           10 xtab-class OCCURS 4 TIMES PIC 9(04) VALUE ZERO.
+
+       *> students on academic probation (gpa < 2.00), held for the
+       *> detail listing printed after the summary section
+       01 probation-table.
+         05 ws-prob-count        PIC 9(04) VALUE ZERO.
+         05 ws-prob-entry OCCURS 500 TIMES.
+           10 ws-prob-ssn         PIC X(09).
+           10 ws-prob-name        PIC X(21).
+           10 ws-prob-gpa         PIC 9v99.
+       01 ws-prob-sub            PIC 9(04) VALUE ZERO.
+
+       *> Dean's List students (gpa >= 3.50), held for the detail
+       *> listing printed after the summary section
+       01 deanslist-table.
+         05 ws-dean-count        PIC 9(04) VALUE ZERO.
+         05 ws-dean-entry OCCURS 500 TIMES.
+           10 ws-dean-ssn         PIC X(09).
+           10 ws-dean-name        PIC X(21).
+           10 ws-dean-gpa         PIC 9v99.
+           10 ws-dean-class-code  PIC X(01).
+           10 ws-dean-school-code PIC X(01).
+       01 ws-dean-sub            PIC 9(04) VALUE ZERO.
+
+       01 BLANK-LINE           PIC x(80) VALUE spaces.
+
+       01 heading-1.
+         05 filler             pic x(02) value spaces.
+         05 date-field-format.
+           10 OUT-MM           PIC 9(02).
+           10 FILLER           PIC x(01) value '/'.
+           10 OUT-DD           PIC Z9.
+           10 FILLER           PIC x(01) value '/'.
+           10 OUT-CCYY         PIC 9(04).
+         05 FILLER             PIC X(53) value
+               '       PASS-Em STATE College Student Summary Report   '.
+         05 Filler             PIC x(09) value '   #stud  '.
+         05 OUT-CNT            PIC zzz9.
+         05 Filler             PIC x(02) VALUE SPACES.
+
+       01 heading-2.
+         05                    PIC x(04) Value SPACES.
+         05                    PIC x(43) Value
+                        'Percentage of students with gpa <2.0         '.
+         05                    PIC x(12) value spaces.
+         05 percent-2          PIC zz9.99.
+         05                    PIC x(01) value '%'.
+         05                    pic x(14) value spaces.
+
+       01 heading-3.
+         05                    PIC x(04) Value SPACES.
+         05                    PIC x(43) Value
+                     'Percentage of students with gpa 2.0 - 3.0       '.
+         05                    PIC x(12) value spaces.
+         05 percent-3          PIC zz9.99.
+         05                    PIC x(01) value '%'.
+         05                    pic x(14) value spaces.
+
+       01 heading-4.
+         05                    PIC x(04) Value SPACES.
+         05                    PIC x(43) Value
+                      'Percentage of students with gpa > 3.0          '.
+         05                    PIC x(12) value spaces.
+         05 percent-4          PIC zz9.99.
+         05                    PIC x(01) value '%'.
+         05                    pic x(14) value spaces.
+
+       01 heading-5.
+         05                    PIC x(04) Value SPACES.
+         05                    PIC x(43) Value
+                  'Percentage w/ gpa > 3.0 AND Business Majors        '.
+         05                    PIC x(12) value spaces.
+         05 percent-5          PIC zz9.99.
+         05                    PIC x(01) value '%'.
+         05                    pic x(14) value spaces.
+
+       01 heading-6.
+         05                    PIC x(04) Value SPACES.
+         05                    PIC x(43) Value
+                         'Percentage w/ gpa > 3.0 AND Liberal Arts    '.
+         05                    PIC x(12) value spaces.
+         05 percent-6          PIC zz9.99.
+         05                    PIC x(01) value '%'.
+         05                    pic x(14) value spaces.
+
+       01 heading-7.
+         05                    PIC x(04) Value SPACES.
+         05                    PIC x(43) Value
+                      'Percentage w/ gpa > 3.0 AND Engineer Majors    '.
+         05                    PIC x(12) value spaces.
+         05 percent-7          PIC zz9.99.
+         05                    PIC x(01) value '%'.
+         05                    pic x(14) value spaces.
+
+       01 heading-8.
+         05                    PIC x(04) Value SPACES.
+         05                    PIC x(43) Value
+                          'Percentage w/ > 100 Credits & gpa < 2.0    '.
+         05                    PIC x(12) value spaces.
+         05 percent-8          PIC zz9.99.
+         05                    PIC x(01) value '%'.
+         05                    pic x(14) value spaces.
+
+       01 heading-9.
+         05                    PIC x(04) Value SPACES.
+         05                    PIC x(43) Value
+                             'Percentage w/ gpa > 3.0 and Freshmen    '.
+         05                    PIC x(12) value spaces.
+         05 percent-9          PIC zz9.99.
+         05                    PIC x(01) value '%'.
+         05                    pic x(14) value spaces.
+
+       01 heading-10.
+         05                    PIC x(04) Value SPACES.
+         05                    PIC x(43) Value
+                              'Percentage w/ gpa > 3.0 and Sophomores '.
+         05                    PIC x(12) value spaces.
+         05 percent-10         PIC zz9.99.
+         05                    PIC x(01) value '%'.
+         05                    pic x(14) value spaces.
+
+       01 heading-11.
+         05                    PIC x(04) Value SPACES.
+         05                    PIC x(43) Value
+                               'Percentage w/ gpa > 3.0 and Juniors '.
+         05                    PIC x(12) value spaces.
+         05 percent-11         PIC zz9.99.
+         05                    PIC x(01) value '%'.
+         05                    pic x(14) value spaces.
+
+       01 heading-12.
+         05                    PIC x(04) Value SPACES.
+         05                    PIC x(43) Value
+                               'Percentage w/ gpa > 3.0 and Seniors '.
+         05                    PIC x(12) value spaces.
+         05 percent-12         PIC zz9.99.
+         05                    PIC x(01) value '%'.
+         05                    pic x(14) value spaces.
+
+       01 heading-ready-title.
+         05 filler             pic x(80) value
+             ' GRADUATION READINESS BY CLASS (CREDITS >= 120)       '.
+
+       01 ready-line.
+         05 ready-class-name   pic x(12).
+         05 filler             pic x(04) value spaces.
+         05 ready-count        pic zzz9.
+         05 filler             pic x(03) value ' / '.
+         05 ready-class-total  pic zzz9.
+         05 filler             pic x(08) value spaces.
+         05 ready-pct          pic zz9.99.
+         05 filler             pic x(01) value '%'.
+         05 filler             pic x(31) value spaces.
+
+       01 heading-xtab-title.
+         05 filler             pic x(80) value
+             ' SCHOOL BY CLASS CROSS-TABULATION (ALL STUDENTS)      '.
+
+       01 heading-xtab-cols.
+         05 filler             pic x(16) value spaces.
+         05 filler             pic x(08) value 'FRESH'.
+         05 filler             pic x(08) value 'SOPH'.
+         05 filler             pic x(08) value 'JR'.
+         05 filler             pic x(08) value 'SR'.
+         05 filler             pic x(32) value spaces.
+
+       01 xtab-line.
+         05 xtab-school-name   pic x(16).
+         05 xtab-c1            pic zzz9.
+         05 filler             pic x(04) value spaces.
+         05 xtab-c2            pic zzz9.
+         05 filler             pic x(04) value spaces.
+         05 xtab-c3            pic zzz9.
+         05 filler             pic x(04) value spaces.
+         05 xtab-c4            pic zzz9.
+         05 filler             pic x(28) value spaces.
+
+       01 heading-probation.
+         05 filler             pic x(80) value
+             ' ACADEMIC PROBATION LISTING (GPA < 2.00)               '.
+
+       01 heading-deanslist.
+         05 filler             pic x(80) value
+             " DEAN'S LIST (GPA >= 3.50)                             ".
+
+       01 heading-none.
+         05 filler             pic x(80) value
+             '   -- none --                                          '.
+
+       01 detail-line.
+         05 filler             pic x(04) value spaces.
+         05 dl-ssn             pic x(09).
+         05 filler             pic x(02) value spaces.
+         05 dl-name            pic x(21).
+         05 filler             pic x(02) value spaces.
+         05 dl-gpa             pic 9.99.
+         05 filler             pic x(41) value spaces.
+
+       01 dean-detail-line.
+         05 filler             pic x(04) value spaces.
+         05 dd-ssn             pic x(09).
+         05 filler             pic x(02) value spaces.
+         05 dd-name            pic x(21).
+         05 filler             pic x(02) value spaces.
+         05 dd-gpa             pic 9.99.
+         05 filler             pic x(02) value spaces.
+         05 dd-class-code      pic x(01).
+         05 filler             pic x(02) value spaces.
+         05 dd-school-code     pic x(01).
+         05 filler             pic x(35) value spaces.
+
+       procedure division.
+       100-main-module.
+           perform 150-housekeeping-start.
+           perform until are-there-more-records = 'no '
+               read Student-File
+                   at end
+                       move 'no ' to are-there-more-records
+                   not at end
+                       perform 200-student-count-rtn
+               end-read
+           end-perform.
+           Perform 350-housekeeping-finish.
+
+           goback.
+
+       150-housekeeping-start.
+           open input Student-File output Student-Report.
+           move function current-date to date-field
+           move day_field to OUT-DD
+           move month-field to OUT-MM
+           move year-field to OUT-CCYY.
+
+       200-student-count-rtn.
+           add 1 to REC-COUNT.
+
+           if CREDITS > 100
+               add 1 to hicred-total
+           end-if.
+
+           if gpa < 2.00
+               add 1 to gpa-2-total
+               if credits > 100
+                   add 1 to credits-total
+               end-if
+               perform 205-add-probation-entry
+           else
+               if gpa > 3.00
+                   add 1 to gpa-4-total
+               else
+                   add 1 to gpa-3-total
+               end-if
+           end-if.
+
+           if gpa >= 3.50
+               perform 206-add-deanslist-entry
+           end-if.
+
+           if gpa > 3.00
+               evaluate SCHOOL-CODE
+                   when '1'
+                       add 1 to busi-total
+                   when '2'
+                       add 1 to arts-total
+                   when '3'
+                       add 1 to engg-total
+                   when other
+                       continue
+               end-evaluate
+
+               evaluate CLASS-CODE
+                   when '1'
+                       add 1 to ccode-1-total
+                   when '2'
+                       add 1 to ccode-2-total
+                   when '3'
+                       add 1 to ccode-3-total
+                   when '4'
+                       add 1 to ccode-4-total
+               end-evaluate
+           end-if.
+
+           if CLASS-CODE = '1' or '2' or '3' or '4'
+               move CLASS-CODE to ws-class-num
+               add 1 to class-all-total(ws-class-num)
+               if credits >= 120
+                   add 1 to class-ready-total(ws-class-num)
+               end-if
+
+               if SCHOOL-CODE = '1' or '2' or '3'
+                   move SCHOOL-CODE to ws-school-num
+                   add 1 to xtab-class(ws-school-num ws-class-num)
+               end-if
+           end-if.
+
+       205-add-probation-entry.
+           add 1 to ws-prob-count
+           move soc-sec-no to ws-prob-ssn(ws-prob-count)
+           move student-name to ws-prob-name(ws-prob-count)
+           move gpa to ws-prob-gpa(ws-prob-count).
+
+       206-add-deanslist-entry.
+           add 1 to ws-dean-count
+           move soc-sec-no to ws-dean-ssn(ws-dean-count)
+           move student-name to ws-dean-name(ws-dean-count)
+           move gpa to ws-dean-gpa(ws-dean-count)
+           move CLASS-CODE to ws-dean-class-code(ws-dean-count)
+           move SCHOOL-CODE to ws-dean-school-code(ws-dean-count).
+
+       350-housekeeping-finish.
+           perform 400-write-report.
+           close Student-File Student-Report.
+
+       400-write-report.
+           move REC-COUNT to out-cnt.
+           write rpt-rec from heading-1
+           write Rpt-Rec from BLANK-LINE after advancing 1.
+           write Rpt-Rec from BLANK-LINE after advancing 1.
+
+           divide gpa-2-total by REC-COUNT giving percent-calc
+           multiply 100 by percent-calc giving percent-2
+           write Rpt-Rec from heading-2 after advancing 1.
+
+           divide gpa-3-total by REC-COUNT giving percent-calc
+           multiply 100 by percent-calc giving percent-3
+           write Rpt-Rec from heading-3 after advancing 1.
+
+           divide gpa-4-total by REC-COUNT giving percent-calc
+           multiply 100 by percent-calc giving percent-4
+           write Rpt-Rec from heading-4 after advancing 1.
+           perform 480-write-deanslist.
+           write Rpt-Rec from BLANK-LINE after advancing 1.
+
+           if gpa-4-total > 0
+               divide busi-total by gpa-4-total giving percent-calc
+               multiply 100 by percent-calc giving percent-5
+           else
+               move zero to percent-5
+           end-if
+           write Rpt-Rec from heading-5 after advancing 1.
+
+           if gpa-4-total > 0
+               divide arts-total by gpa-4-total giving percent-calc
+               multiply 100 by percent-calc giving percent-6
+           else
+               move zero to percent-6
+           end-if
+           write Rpt-Rec from heading-6 after advancing 1.
+
+           if gpa-4-total > 0
+               divide engg-total by gpa-4-total giving percent-calc
+               multiply 100 by percent-calc giving percent-7
+           else
+               move zero to percent-7
+           end-if
+           write Rpt-Rec from heading-7 after advancing 1.
+
+           if gpa-2-total > 0
+               divide credits-total by gpa-2-total giving percent-calc
+               multiply 100 by percent-calc giving percent-8
+           else
+               move zero to percent-8
+           end-if
+           write Rpt-Rec from heading-8 after advancing 1.
+
+
+           if gpa-4-total > 0
+               divide ccode-1-total by gpa-4-total giving percent-calc
+               multiply 100 by percent-calc giving percent-9
+           else
+               move zero to percent-9
+           end-if
+           write Rpt-Rec from heading-9 after advancing 1.
+
+           if gpa-4-total > 0
+               divide ccode-2-total by gpa-4-total giving percent-calc
+               multiply 100 by percent-calc giving percent-10
+           else
+               move zero to percent-10
+           end-if
+           write Rpt-Rec from heading-10 after advancing 1.
+
+           if gpa-4-total > 0
+               divide ccode-3-total by gpa-4-total giving percent-calc
+               multiply 100 by percent-calc giving percent-11
+           else
+               move zero to percent-11
+           end-if
+           write Rpt-Rec from heading-11 after advancing 1.
+
+           if gpa-4-total > 0
+               divide ccode-4-total by gpa-4-total giving percent-calc
+               multiply 100 by percent-calc giving percent-12
+           else
+               move zero to percent-12
+           end-if
+           write Rpt-Rec from heading-12 after advancing 1.
+
+           perform 410-write-readiness.
+           perform 450-write-xtab.
+           perform 470-write-probation.
+
+       410-write-readiness.
+           write Rpt-Rec from BLANK-LINE after advancing 1.
+           write Rpt-Rec from heading-ready-title after advancing 1.
+           move 1 to ws-class-num
+           move 'Freshmen' to ready-class-name
+           perform 415-write-ready-line
+
+           move 2 to ws-class-num
+           move 'Sophomores' to ready-class-name
+           perform 415-write-ready-line
+
+           move 3 to ws-class-num
+           move 'Juniors' to ready-class-name
+           perform 415-write-ready-line
+
+           move 4 to ws-class-num
+           move 'Seniors' to ready-class-name
+           perform 415-write-ready-line.
+
+       415-write-ready-line.
+           move class-ready-total(ws-class-num) to ready-count
+           move class-all-total(ws-class-num) to ready-class-total
+           if class-all-total(ws-class-num) > 0
+               divide class-ready-total(ws-class-num)
+                 by class-all-total(ws-class-num) giving percent-calc
+               multiply 100 by percent-calc giving ready-pct
+           else
+               move zero to ready-pct
+           end-if
+           write Rpt-Rec from ready-line after advancing 1.
+
+       450-write-xtab.
+           write Rpt-Rec from BLANK-LINE after advancing 1.
+           write Rpt-Rec from heading-xtab-title after advancing 1.
+           write Rpt-Rec from heading-xtab-cols after advancing 1.
+
+           move 1 to ws-school-num
+           move 'Business' to xtab-school-name
+           perform 455-write-xtab-line
+
+           move 2 to ws-school-num
+           move 'Liberal Arts' to xtab-school-name
+           perform 455-write-xtab-line
+
+           move 3 to ws-school-num
+           move 'Engineering' to xtab-school-name
+           perform 455-write-xtab-line.
+
+       455-write-xtab-line.
+           move xtab-class(ws-school-num 1) to xtab-c1
+           move xtab-class(ws-school-num 2) to xtab-c2
+           move xtab-class(ws-school-num 3) to xtab-c3
+           move xtab-class(ws-school-num 4) to xtab-c4
+           write Rpt-Rec from xtab-line after advancing 1.
+
+       470-write-probation.
+           write Rpt-Rec from BLANK-LINE after advancing 1.
+           write Rpt-Rec from heading-probation after advancing 1.
+           if ws-prob-count = 0
+               write Rpt-Rec from heading-none after advancing 1
+           else
+               perform varying ws-prob-sub from 1 by 1
+                 until ws-prob-sub > ws-prob-count
+                   perform 475-write-probation-line
+               end-perform
+           end-if.
+
+       475-write-probation-line.
+           move ws-prob-ssn(ws-prob-sub) to dl-ssn
+           move ws-prob-name(ws-prob-sub) to dl-name
+           move ws-prob-gpa(ws-prob-sub) to dl-gpa
+           write Rpt-Rec from detail-line after advancing 1.
+
+       480-write-deanslist.
+           write Rpt-Rec from BLANK-LINE after advancing 1.
+           write Rpt-Rec from heading-deanslist after advancing 1.
+           if ws-dean-count = 0
+               write Rpt-Rec from heading-none after advancing 1
+           else
+               perform varying ws-dean-sub from 1 by 1
+                 until ws-dean-sub > ws-dean-count
+                   perform 485-write-deanslist-line
+               end-perform
+           end-if.
+
+       485-write-deanslist-line.
+           move ws-dean-ssn(ws-dean-sub) to dd-ssn
+           move ws-dean-name(ws-dean-sub) to dd-name
+           move ws-dean-gpa(ws-dean-sub) to dd-gpa
+           move ws-dean-class-code(ws-dean-sub) to dd-class-code
+           move ws-dean-school-code(ws-dean-sub) to dd-school-code
+           write Rpt-Rec from dean-detail-line after advancing 1.
+
+       end program Program1.
