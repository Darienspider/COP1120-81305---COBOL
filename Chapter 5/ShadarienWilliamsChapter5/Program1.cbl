@@ -3,6 +3,8 @@
        author. Shadarien Williams.
 
        environment division.
+       configuration section.
+
        input-output section.
        file-control.
        *> FACULTY file
@@ -15,7 +17,23 @@
        assign to 'E:\COP1120-81305-COBOL\Data-Out\Ch5-OutPut.txt'
        organization is line sequential.
 
-       configuration section.
+       *> raise percentages by rank - lets Provost's office run what-if
+       *> scenarios without a recompile
+       select rates-file
+       assign to 'E:\COP1120-81305-COBOL\Data-In\Ch5_Rates.dat'
+       organization is line sequential.
+
+       *> unrecognized IN-EMP-RANK codes
+       select rank-exceptions-file
+       assign to
+       'E:\COP1120-81305-COBOL\Data-Out\Ch5_Rank_Exceptions.dat'
+       organization is line sequential.
+
+       *> updated faculty master carrying each person's post-raise salary
+       select faculty-master-out-file
+       assign to
+       'E:\COP1120-81305-COBOL\Data-Out\Ch5_Faculty_Master_Out.dat'
+       organization is line sequential.
 
        data division.
        file section.
@@ -32,6 +50,28 @@
        01 OUT-REPORT pic x(80).
        *>05 OUT-TOTAL pic 9(9) value 0.
 
+       fd rates-file.
+       01 RATES-REC.
+         05 RATE-RANK-IN pic x(2).
+         05 RATE-PCT-IN pic 9v999.
+
+       fd rank-exceptions-file recording mode is f.
+       01 RANK-EXCEPTION-REC.
+         05 EXC-EMPLOYEE-ID pic x(3).
+         05 filler pic x(2) value spaces.
+         05 EXC-BAD-RANK pic x(2).
+         05 filler pic x(2) value spaces.
+         05 EXC-REASON pic x(25).
+
+       fd faculty-master-out-file recording mode is f.
+       01 FACULTY-MASTER-REC.
+         05 FMO-EMPLOYEE-ID pic x(3).
+         05 FMO-LAST-NAME pic x(20).
+         05 FMO-FIRST-NAME pic x(10).
+         05 FMO-RANK pic x(2).
+         05 FMO-OLD-SALARY pic 9(6)v99.
+         05 FMO-NEW-SALARY pic 9(7)v99.
+
        working-storage section.
        01 WS-WORK-AREAS.
        *> COUNTERS
@@ -50,6 +90,37 @@
          05 WS-TOTAL-FAC-COST pic 9(8)V99 VALUE ZEROS.
          05 new-sal pic 9(7)V99 value zeros.
 
+       *> raise percentage table, loaded from rates-file, keyed by rank
+       01 WS-RATE-TABLE.
+         05 WS-RATE-COUNT pic 9(2) VALUE ZEROS.
+         05 WS-RATE-ENTRY OCCURS 10 TIMES.
+           10 WS-RATE-RANK pic x(2).
+           10 WS-RATE-PCT pic 9v999.
+
+       01 WS-RATE-MORE-RECORDS pic x(3) VALUE 'YES'.
+       01 WS-RATE-SUB pic 9(2) VALUE ZEROS.
+
+       01 WS-RATE-FOUND-SW pic x(3) VALUE 'NO '.
+         88 WS-RATE-FOUND VALUE 'YES'.
+       01 WS-CURRENT-RATE pic 9v999 VALUE ZEROS.
+
+       *> every faculty record read this run, kept for the top-10 pass
+       01 WS-FACULTY-TABLE.
+         05 WS-FAC-COUNT pic 9(3) VALUE ZEROS.
+         05 WS-FAC-ENTRY OCCURS 500 TIMES.
+           10 WS-FAC-ID pic x(3).
+           10 WS-FAC-LAST pic x(20).
+           10 WS-FAC-FIRST pic x(10).
+           10 WS-FAC-RANK pic x(2).
+           10 WS-FAC-SALARY pic 9(6)v99.
+           10 WS-FAC-NEWSAL pic 9(7)v99.
+           10 WS-FAC-USED pic x(1) VALUE 'N'.
+
+       01 WS-FAC-SUB pic 9(3) VALUE ZEROS.
+       01 WS-TOP-COUNTER pic 9(2) VALUE ZEROS.
+       01 WS-TOP-MAX-SUB pic 9(3) VALUE ZEROS.
+       01 WS-TOP-MAX-SALARY pic 9(6)V99 VALUE ZEROS.
+
        01 HL-HEADER-1.
          05 FILLER pic x(25) VALUE 'University Payroll Report '.
 
@@ -72,16 +143,65 @@
          05                pic x(28) VALUE
             'TOTAL UNIVERSITY BUDGET For: '.
          05 EMPS-AFFECTED  PIC zz9.
-         05                PIC x(27) Value 
-         ' Emps WILL BE INCREASED BY: '
+         05                PIC x(27) Value
+         ' Emps WILL BE INCREASED BY: '.
          05 TL-TOTAL-COST  pic $ZZZ,ZZZ,ZZ9.99.
          05 PIC X(7).
 
+       01 HL-DETAIL-HEADER-1.
+         05 FILLER pic x(40) VALUE
+           'FACULTY DETAIL - CURRENT VS PROPOSED'.
+         05 FILLER pic x(40) VALUE SPACES.
+
+       01 HL-DETAIL-HEADER-2.
+         05 pic x(10) VALUE 'EMP ID'.
+         05 pic x(27) VALUE 'NAME'.
+         05 pic x(6) VALUE 'RANK'.
+         05 pic x(16) VALUE 'CURRENT SALARY'.
+         05 pic x(21) VALUE 'PROPOSED NEW SALARY'.
+
+       01 DL-DETAIL-LINE.
+         05 DL-ID pic x(3).
+         05 FILLER pic x(2) VALUE SPACES.
+         05 DL-NAME pic x(25).
+         05 FILLER pic x(2) VALUE SPACES.
+         05 DL-RANK pic x(4).
+         05 FILLER pic x(2) VALUE SPACES.
+         05 DL-OLD-SALARY pic $$$,$$9.99.
+         05 FILLER pic x(3) VALUE SPACES.
+         05 DL-NEW-SALARY pic $$$,$$9.99.
+         05 FILLER pic x(17) VALUE SPACES.
+
+       01 HL-TOP10-HEADER-1.
+         05 FILLER pic x(40) VALUE 'TOP 10 HIGHEST-PAID FACULTY'.
+         05 FILLER pic x(40) VALUE SPACES.
+
+       01 HL-TOP10-HEADER-2.
+         05 pic x(4) VALUE '  #'.
+         05 pic x(9) VALUE 'EMP ID'.
+         05 pic x(27) VALUE 'NAME'.
+         05 pic x(6) VALUE 'RANK'.
+         05 pic x(16) VALUE 'SALARY'.
+         05 pic x(18) VALUE 'PROPOSED INCREASE'.
+
+       01 TOP-DETAIL-LINE.
+         05 TDL-RANKNO pic Z9.
+         05 FILLER pic x(2) VALUE SPACES.
+         05 TDL-ID pic x(3).
+         05 FILLER pic x(2) VALUE SPACES.
+         05 TDL-NAME pic x(25).
+         05 FILLER pic x(2) VALUE SPACES.
+         05 TDL-RANK pic x(2).
+         05 FILLER pic x(2) VALUE SPACES.
+         05 TDL-SALARY pic $$$,$$9.99.
+         05 FILLER pic x(2) VALUE SPACES.
+         05 TDL-INCREASE pic $$$,$$9.99.
+         05 FILLER pic x(16) VALUE SPACES.
+
        procedure division.
        100-MAIN-MODULE.
-           open input in-fac-file
-             output out-report-file
-           display "Opened Files "
+           perform 105-LOAD-RATES
+           perform 110-STARTUP-MODULE
            perform until are-there-more-records = 'NO '
                read in-fac-file
                    at end
@@ -92,50 +212,140 @@
            end-perform
 
            perform 300-FINAL-RTN
-           close in-fac-file out-report-file
+           perform 320-TOP10-RTN
+           close in-fac-file out-report-file rank-exceptions-file
+             faculty-master-out-file
            stop run.
 
+       105-LOAD-RATES.
+           open input rates-file
+           perform until WS-RATE-MORE-RECORDS = 'NO '
+               read rates-file
+                   at end
+                       move 'NO ' to WS-RATE-MORE-RECORDS
+                   not at end
+                       add 1 to WS-RATE-COUNT
+                       move RATE-RANK-IN to WS-RATE-RANK(WS-RATE-COUNT)
+                       move RATE-PCT-IN to WS-RATE-PCT(WS-RATE-COUNT)
+               end-read
+           end-perform
+           close rates-file.
+
+       110-STARTUP-MODULE.
+           open input in-fac-file
+             output out-report-file
+             output rank-exceptions-file
+             output faculty-master-out-file
+           display "Opened Files "
+           write out-report from HL-DETAIL-HEADER-1
+           write out-report from HL-DETAIL-HEADER-2 after advancing 1.
+
+       115-FIND-RATE.
+           move 'NO ' to WS-RATE-FOUND-SW
+           move zeros to WS-CURRENT-RATE
+           perform varying WS-RATE-SUB from 1 by 1
+             until WS-RATE-SUB > WS-RATE-COUNT
+               if WS-RATE-RANK(WS-RATE-SUB) = in-emp-rank
+                   set WS-RATE-FOUND to TRUE
+                   move WS-RATE-PCT(WS-RATE-SUB) to WS-CURRENT-RATE
+                   move WS-RATE-COUNT to WS-RATE-SUB
+               end-if
+           end-perform.
+
        200-CALC-RTN.
+           perform 115-FIND-RATE
+           if not WS-RATE-FOUND
+               move in-employee-id to EXC-EMPLOYEE-ID
+               move in-emp-rank to EXC-BAD-RANK
+               move 'UNRECOGNIZED RANK CODE' to EXC-REASON
+               write RANK-EXCEPTION-REC
+           else
+               multiply in-emp-salary by WS-CURRENT-RATE giving new-sal
+
+               if in-emp-rank = 'FP'
+                   add new-sal to ws-professor-total-cost
+                   add 1 to ws-professor-counter
+               end-if
 
-           if in-emp-rank = 'FP'
-             then
-               *> calculate increase and add to professor total
-               multiply in-emp-salary by .043 giving new-sal
-               add new-sal to ws-professor-total-cost
-               *> add 1 to professor counter
-               add 1 to ws-professor-counter
-           end-if
-
-           if in-emp-rank = 'AP'
-             then
-               *> calculate increase and add to professor total
-               multiply in-emp-salary by .052 giving new-sal
-               add new-sal to ws-assistant-total-cost
-               *> add 1 to professor counter
-               add 1 to ws-assistant-counter
-           end-if
-
-           if in-emp-rank = 'AS'
-             then
-               *> calculate increase and add to professor total
-               multiply in-emp-salary by .048 giving new-sal
-               add new-sal to ws-associate-total-cost
-               *> add 1 to professor counter
-               add 1 to ws-associate-counter
-           end-if
-
-           if in-emp-rank = 'IP'
-             then
-               *> calculate increase and add to professor total
-               multiply in-emp-salary by.057 giving new-sal
-               add new-sal to ws-instructor-total-cost
-               *> add 1 to professor counter
-               add 1 to ws-instructor-counter
+               if in-emp-rank = 'AP'
+                   add new-sal to ws-assistant-total-cost
+                   add 1 to ws-assistant-counter
+               end-if
+
+               if in-emp-rank = 'AS'
+                   add new-sal to ws-associate-total-cost
+                   add 1 to ws-associate-counter
+               end-if
+
+               if in-emp-rank = 'IP'
+                   add new-sal to ws-instructor-total-cost
+                   add 1 to ws-instructor-counter
+               end-if
+
+               move in-employee-id to DL-ID
+               string in-emp-first-name delimited by size
+                 ' ' delimited by size
+                 in-emp-last-name delimited by size
+                 into DL-NAME
+               move in-emp-rank to DL-RANK
+               move in-emp-salary to DL-OLD-SALARY
+               add in-emp-salary, new-sal giving DL-NEW-SALARY
+               write out-report from DL-DETAIL-LINE
+
+               move in-employee-id to FMO-EMPLOYEE-ID
+               move in-emp-last-name to FMO-LAST-NAME
+               move in-emp-first-name to FMO-FIRST-NAME
+               move in-emp-rank to FMO-RANK
+               move in-emp-salary to FMO-OLD-SALARY
+               add in-emp-salary, new-sal giving FMO-NEW-SALARY
+               write FACULTY-MASTER-REC
+
+               add 1 to WS-FAC-COUNT
+               move in-employee-id to WS-FAC-ID(WS-FAC-COUNT)
+               move in-emp-last-name to WS-FAC-LAST(WS-FAC-COUNT)
+               move in-emp-first-name to WS-FAC-FIRST(WS-FAC-COUNT)
+               move in-emp-rank to WS-FAC-RANK(WS-FAC-COUNT)
+               move in-emp-salary to WS-FAC-SALARY(WS-FAC-COUNT)
+               move FMO-NEW-SALARY to WS-FAC-NEWSAL(WS-FAC-COUNT)
            end-if.
 
-       300-FINAL-RTN.
+       320-TOP10-RTN.
+           write out-report from HL-TOP10-HEADER-1 after advancing 2
+             lines
+           write out-report from HL-TOP10-HEADER-2 after advancing 1
+           perform varying WS-TOP-COUNTER from 1 by 1
+             until WS-TOP-COUNTER > 10 or WS-TOP-COUNTER > WS-FAC-COUNT
+               perform 325-FIND-NEXT-HIGHEST
+           end-perform.
 
-           write out-report from HL-HEADER-1
+       325-FIND-NEXT-HIGHEST.
+           move ZEROS to WS-TOP-MAX-SALARY
+           move ZEROS to WS-TOP-MAX-SUB
+           perform varying WS-FAC-SUB from 1 by 1
+             until WS-FAC-SUB > WS-FAC-COUNT
+               if WS-FAC-USED(WS-FAC-SUB) = 'N'
+                 and WS-FAC-SALARY(WS-FAC-SUB) > WS-TOP-MAX-SALARY
+                   move WS-FAC-SALARY(WS-FAC-SUB) to WS-TOP-MAX-SALARY
+                   move WS-FAC-SUB to WS-TOP-MAX-SUB
+               end-if
+           end-perform
+           if WS-TOP-MAX-SUB > ZEROS
+               move 'Y' to WS-FAC-USED(WS-TOP-MAX-SUB)
+               move WS-TOP-COUNTER to TDL-RANKNO
+               move WS-FAC-ID(WS-TOP-MAX-SUB) to TDL-ID
+               string WS-FAC-FIRST(WS-TOP-MAX-SUB) delimited by size
+                 ' ' delimited by size
+                 WS-FAC-LAST(WS-TOP-MAX-SUB) delimited by size
+                 into TDL-NAME
+               move WS-FAC-RANK(WS-TOP-MAX-SUB) to TDL-RANK
+               move WS-FAC-SALARY(WS-TOP-MAX-SUB) to TDL-SALARY
+               subtract WS-FAC-SALARY(WS-TOP-MAX-SUB)
+                 from WS-FAC-NEWSAL(WS-TOP-MAX-SUB) giving TDL-INCREASE
+               write out-report from TOP-DETAIL-LINE
+           end-if.
+
+       300-FINAL-RTN.
+           write out-report from HL-HEADER-1 after advancing 2 lines
            write out-report from HL-HEADER-2
 
            MOVE 'FULL' TO TL-RANK
@@ -168,8 +378,6 @@
 
            move WS-TOTAL-FAC-COUNT to EMPS-AFFECTED
            MOVE WS-TOTAL-FAC-COST TO TL-total-COST
-           WRITE OUT-REPORT FROM TL-FINAL-TOTAL-LINE
-
-           goback.
+           WRITE OUT-REPORT FROM TL-FINAL-TOTAL-LINE.
 
        end program Program1.
