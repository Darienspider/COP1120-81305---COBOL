@@ -2,6 +2,8 @@
        program-id. Program1.
 
        environment division.
+       configuration section.
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT CUSTOMER-TRANS
@@ -12,7 +14,20 @@
        ASSIGN TO 'E:\COP1120-81305-COBOL\Data-Out\CustMaster.dat'
        ORGANIZATION IS LINE SEQUENTIAL.
 
-       configuration section.
+       *> known customer id's - keeps typo'd id's out of CustMaster.dat
+       SELECT CUSTOMER-REF
+       ASSIGN TO 'E:\COP1120-81305-COBOL\Data-In\Ch3_CustRef.dat'
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CUSTOMER-REJECTS
+       ASSIGN TO 'E:\COP1120-81305-COBOL\Data-Out\Ch3_Rejects.dat'
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       *> prior period's CustMaster.dat, read back in as this run's
+       *> customer beginning balances
+       SELECT PRIOR-CUSTOMER-MASTER
+       ASSIGN TO 'E:\COP1120-81305-COBOL\Data-In\Ch3_CustMasterBal.dat'
+       ORGANIZATION IS LINE SEQUENTIAL.
 
        data division.
        file section.
@@ -20,7 +35,7 @@
        FD CUSTOMER-TRANS RECORDING MODE IS F.
        01 CUST-TRANS.
          05 IDENT-IN PIC X(5).
-         05 Sales-In PIC 9(5)V99.
+         05 Sales-In PIC S9(5)V99 SIGN IS LEADING SEPARATE.
 
        FD CUSTOMER-MASTER RECORDING MODE IS F.
        01 MASTER-REC.
@@ -28,18 +43,84 @@
          05 Sales-Amt-Out PIC 9(5)V99.
          05 DISCOUNT-PERCENT-OUT PIC 9(2)V99.
          05 Net-Out PIC 9(5)V99.
+         05 PTD-NET-OUT PIC 9(7)V99.
+
+       *> summary record appended after the last detail record so the
+       *> file can be footed without a separate aggregation pass
+       01 TRAILER-REC.
+         05 TRAILER-ID PIC X(5) VALUE 'TRLR '.
+         05 TRAILER-COUNT PIC 9(5).
+         05 TRAILER-SALES-TOTAL PIC 9(7)V99.
+         05 TRAILER-DISCOUNT-TOTAL PIC 9(7)V99.
+         05 TRAILER-NET-TOTAL PIC 9(7)V99.
+
+       FD PRIOR-CUSTOMER-MASTER RECORDING MODE IS F.
+       01 PRIOR-MASTER-REC.
+         05 PRIOR-IDENT PIC X(5).
+         05 PRIOR-SALES-AMT PIC 9(5)V99.
+         05 PRIOR-DISCOUNT-PCT PIC 9(2)V99.
+         05 PRIOR-NET-AMT PIC 9(5)V99.
+         05 PRIOR-PTD-NET PIC 9(7)V99.
+
+       FD CUSTOMER-REF RECORDING MODE IS F.
+       01 CUSTOMER-REF-REC.
+         05 REF-IDENT PIC X(5).
+         05 FILLER PIC X(75).
+
+       FD CUSTOMER-REJECTS RECORDING MODE IS F.
+       01 REJECT-REC.
+         05 REJ-IDENT PIC X(5).
+         05 REJ-SALES PIC S9(5)V99 SIGN IS LEADING SEPARATE.
+         05 FILLER PIC X(1) VALUE SPACE.
+         05 REJ-REASON PIC X(20).
 
        working-storage section.
        01 ARE-THERE-MORE-RECORDS PIC X(3) VALUE 'YES'.
+       01 WS-REF-MORE-RECORDS PIC X(3) VALUE 'YES'.
 
        01 WS-DISC-PCT PIC 9(3)V99.
        01 WS-DISCOUNT-AMT PIC 9(7)V99.
        01 WS-Net-Amt PIC 9(7)V99.
 
+       01 WS-CUST-FOUND-SW PIC X(3) VALUE 'NO '.
+         88 WS-CUST-FOUND VALUE 'YES'.
+
+       01 WS-CUSTOMER-REF-TABLE.
+         05 WS-REF-COUNT PIC 9(3) VALUE ZERO.
+         05 WS-REF-ENTRY OCCURS 500 TIMES.
+           10 WS-REF-IDENT PIC X(5).
+
+       01 WS-REF-SUB PIC 9(3) VALUE ZERO.
+
+       01 WS-BAL-MORE-RECORDS PIC X(3) VALUE 'YES'.
+
+       01 WS-BAL-FOUND-SW PIC X(3) VALUE 'NO '.
+         88 WS-BAL-FOUND VALUE 'YES'.
+
+       01 WS-PRIOR-PTD-HOLD PIC 9(7)V99 VALUE ZEROS.
+
+       01 WS-PRIOR-BALANCE-TABLE.
+         05 WS-BAL-COUNT PIC 9(3) VALUE ZERO.
+         05 WS-BAL-ENTRY OCCURS 500 TIMES.
+           10 WS-BAL-IDENT PIC X(5).
+           10 WS-BAL-PTD PIC 9(7)V99.
+
+       01 WS-BAL-SUB PIC 9(3) VALUE ZERO.
+       01 WS-BAL-FOUND-SUB PIC 9(3) VALUE ZERO.
+
+       01 WS-RUN-TOTALS.
+         05 WS-TOTAL-COUNT PIC 9(5) VALUE ZERO.
+         05 WS-TOTAL-SALES PIC 9(7)V99 VALUE ZERO.
+         05 WS-TOTAL-DISCOUNT PIC 9(7)V99 VALUE ZERO.
+         05 WS-TOTAL-NET PIC 9(7)V99 VALUE ZERO.
+
        procedure division.
        100-MAIN-MODULE.
+           PERFORM 110-LOAD-CUSTOMER-REF
+           PERFORM 120-LOAD-PRIOR-BALANCE
            OPEN INPUT CUSTOMER-TRANS
              OUTPUT CUSTOMER-MASTER
+             OUTPUT CUSTOMER-REJECTS
            MOVE SPACES TO MASTER-REC
            PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
                READ CUSTOMER-TRANS
@@ -49,24 +130,124 @@
                        PERFORM 200-PROCESS-DATA
                END-READ
            END-PERFORM
-           CLOSE CUSTOMER-TRANS
-             CUSTOMER-MASTER
+           PERFORM 300-CLOSE-RTN
            STOP RUN.
 
+       110-LOAD-CUSTOMER-REF.
+           OPEN INPUT CUSTOMER-REF
+           PERFORM UNTIL WS-REF-MORE-RECORDS = 'NO '
+               READ CUSTOMER-REF
+                   AT END
+                       MOVE 'NO ' TO WS-REF-MORE-RECORDS
+                   NOT AT END
+                       PERFORM 115-ADD-REF-ENTRY
+               END-READ
+           END-PERFORM
+           CLOSE CUSTOMER-REF.
+
+       115-ADD-REF-ENTRY.
+           ADD 1 TO WS-REF-COUNT
+           MOVE REF-IDENT TO WS-REF-IDENT(WS-REF-COUNT).
+
+       120-LOAD-PRIOR-BALANCE.
+           OPEN INPUT PRIOR-CUSTOMER-MASTER
+           PERFORM UNTIL WS-BAL-MORE-RECORDS = 'NO '
+               READ PRIOR-CUSTOMER-MASTER
+                   AT END
+                       MOVE 'NO ' TO WS-BAL-MORE-RECORDS
+                   NOT AT END
+                       PERFORM 125-ADD-BALANCE-ENTRY
+               END-READ
+           END-PERFORM
+           CLOSE PRIOR-CUSTOMER-MASTER.
+
+       125-ADD-BALANCE-ENTRY.
+           IF PRIOR-IDENT NOT = 'TRLR '
+               ADD 1 TO WS-BAL-COUNT
+               MOVE PRIOR-IDENT TO WS-BAL-IDENT(WS-BAL-COUNT)
+               MOVE PRIOR-PTD-NET TO WS-BAL-PTD(WS-BAL-COUNT)
+           END-IF.
+
        200-PROCESS-DATA.
            MOVE IDENT-IN TO IDENT-OUT
            MOVE SALES-IN TO Sales-Amt-Out
-           IF SALES-IN > 100.00
-               MOVE .03 TO DISCOUNT-PERCENT-OUT
+           IF SALES-IN NOT > 0
+               MOVE IDENT-IN TO REJ-IDENT
+               MOVE SALES-IN TO REJ-SALES
+               MOVE 'INVALID SALES AMOUNT' TO REJ-REASON
+               WRITE REJECT-REC
            ELSE
-               MOVE .02 TO DISCOUNT-PERCENT-OUT
-           END-IF
-           MULTIPLY SALES-IN BY DISCOUNT-PERCENT-OUT GIVING
-             WS-DISCOUNT-AMT
-           SUBTRACT WS-DISCOUNT-AMT FROM SALES-IN GIVING NET-OUT
-           WRITE MASTER-REC.
+               PERFORM 220-VALIDATE-CUSTOMER
+               IF WS-CUST-FOUND
+                   IF SALES-IN > 500.00
+                       MOVE .05 TO DISCOUNT-PERCENT-OUT
+                   ELSE
+                       IF SALES-IN > 100.00
+                           MOVE .03 TO DISCOUNT-PERCENT-OUT
+                       ELSE
+                           MOVE .02 TO DISCOUNT-PERCENT-OUT
+                       END-IF
+                   END-IF
+                   MULTIPLY SALES-IN BY DISCOUNT-PERCENT-OUT GIVING
+                     WS-DISCOUNT-AMT
+                   SUBTRACT WS-DISCOUNT-AMT FROM SALES-IN GIVING NET-OUT
+                   PERFORM 240-CALC-BALANCE
+                   WRITE MASTER-REC
+                   ADD 1 TO WS-TOTAL-COUNT
+                   ADD Sales-Amt-Out TO WS-TOTAL-SALES
+                   ADD WS-DISCOUNT-AMT TO WS-TOTAL-DISCOUNT
+                   ADD NET-OUT TO WS-TOTAL-NET
+               ELSE
+                   MOVE IDENT-IN TO REJ-IDENT
+                   MOVE SALES-IN TO REJ-SALES
+                   MOVE 'UNKNOWN CUSTOMER ID' TO REJ-REASON
+                   WRITE REJECT-REC
+               END-IF
+           END-IF.
+
+       220-VALIDATE-CUSTOMER.
+           MOVE 'NO ' TO WS-CUST-FOUND-SW
+           PERFORM VARYING WS-REF-SUB FROM 1 BY 1
+             UNTIL WS-REF-SUB > WS-REF-COUNT
+               IF WS-REF-IDENT(WS-REF-SUB) = IDENT-IN
+                   SET WS-CUST-FOUND TO TRUE
+                   MOVE WS-REF-COUNT TO WS-REF-SUB
+               END-IF
+           END-PERFORM.
+
+       240-CALC-BALANCE.
+           PERFORM 245-FIND-PRIOR-BALANCE
+           IF WS-BAL-FOUND
+               ADD WS-PRIOR-PTD-HOLD, NET-OUT GIVING PTD-NET-OUT
+               MOVE PTD-NET-OUT TO WS-BAL-PTD(WS-BAL-FOUND-SUB)
+           ELSE
+               MOVE NET-OUT TO PTD-NET-OUT
+               ADD 1 TO WS-BAL-COUNT
+               MOVE IDENT-IN TO WS-BAL-IDENT(WS-BAL-COUNT)
+               MOVE PTD-NET-OUT TO WS-BAL-PTD(WS-BAL-COUNT)
+           END-IF.
+
+       245-FIND-PRIOR-BALANCE.
+           MOVE 'NO ' TO WS-BAL-FOUND-SW
+           MOVE ZEROS TO WS-PRIOR-PTD-HOLD
+           MOVE ZEROS TO WS-BAL-FOUND-SUB
+           PERFORM VARYING WS-BAL-SUB FROM 1 BY 1
+             UNTIL WS-BAL-SUB > WS-BAL-COUNT
+               IF WS-BAL-IDENT(WS-BAL-SUB) = IDENT-IN
+                   SET WS-BAL-FOUND TO TRUE
+                   MOVE WS-BAL-SUB TO WS-BAL-FOUND-SUB
+                   MOVE WS-BAL-PTD(WS-BAL-SUB) TO WS-PRIOR-PTD-HOLD
+                   MOVE WS-BAL-COUNT TO WS-BAL-SUB
+               END-IF
+           END-PERFORM.
 
        300-CLOSE-RTN.
+           MOVE WS-TOTAL-COUNT TO TRAILER-COUNT
+           MOVE WS-TOTAL-SALES TO TRAILER-SALES-TOTAL
+           MOVE WS-TOTAL-DISCOUNT TO TRAILER-DISCOUNT-TOTAL
+           MOVE WS-TOTAL-NET TO TRAILER-NET-TOTAL
+           WRITE TRAILER-REC
            Close CUSTOMER-TRANS
-             CUSTOMER-MASTER.
+             CUSTOMER-MASTER
+             CUSTOMER-REJECTS.
        end program Program1
\ No newline at end of file
