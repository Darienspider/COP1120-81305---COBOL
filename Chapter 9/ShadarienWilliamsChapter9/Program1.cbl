@@ -1,188 +1,340 @@
-       identification division.
-       program-id. Program1.
-
-       environment division.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ITEM-FILE ASSIGN TO
-           'E:\COP1120-81305-COBOL\Data-In\Ch0903.dat' organization is
-           line sequential.
-
-           SELECT INFLATION-RPT ASSIGN TO
-             'E:\COP1120-81305-COBOL\Data-OUT\Ch0903output.RPT' 
-             organization
-             is
-             line sequential.
-
-       configuration section.
-
-       data division.
-
-       FD ITEM-FILE RECORD CONTAINS 34 CHARACTERS.
-       01 ITEM-REC.
-         05 ITEM-NUMBER                            PIC X(5).
-         05 ITEM-DESC                              PIC X(20).
-         05 ITEM-COST                              PIC 9(3)V99.
-
-       FD INFLATION-RPT.
-       01 INFLATION-REC                            PIC X(80).
-
-
-
-
-       working-storage section.
-       01 FLAGS-AND-INDICATORS.
-           05 ARE-THERE-MORE-RECORDS               PIC XXX VALUE 'YES'.
-           05 DATE-FIELD.
-               10 YEAR-FIELD                       PIC 9(4).
-               10 MONTH-FIELD                      PIC 9(2).
-               10 DAY-FIELD                        PIC 9(2).
-           05 COST-CALC                            PIC 9(6)V9(2).
-           05 PAGENUM                              PIC 9(03) VALUE ZERO.
-         05 YR-INDEX                               PIC 99 VALUE ZERO. 
-
-       01 BLANK-LINE           PIC X(80) VALUE SPACES.
-
-       01 HEADER-01.
-         05                                        PIC X(19) VALUE 
-         SPACES.
-         05                                        PIC X(17) VALUE 
-         'INFLATION REPORT'.
-         05                                        PIC X(12) VALUE 
-         SPACES.
-         05 DATE-TODAY.
-           10 OUT-MONTH                            PIC Z9.
-           10                                      PIC X VALUE '/'.
-           10 OUT-DAY                              PIC Z9.
-           10                                      PIC X VALUE '/'.
-           10 OUT-YEAR                             PIC 9(4).
-         05                                        PIC X(4) VALUE 
-         SPACES.
-         05                                        PIC X(10) VALUE 
-         SPACES.
-         05                                        PIC X(5) VALUE 
-         'page'.
-         05  PAGE-NO                               PIC ZZ9 VALUE ZERO.
-
-       01 HEADER-02.
-           05                                      PIC X(4) VALUE 
-           SPACES.
-           05                                      PIC X(13) VALUE 
-           'ITEM NUMBER: '.
-           05                                      PIC X(05) VALUE 
-           SPACES.
-           05 ITEM-NO                              PIC 9(5).
-           05                                      PIC X(53) VALUE 
-           SPACES.
-
-       01 HEADER-03.
-         05                                        PIC X(4) VALUE 
-         SPACES.
-         05                                        PIC X(18) VALUE 
-         'ITEM DESCRIPTION: '.
-         05 IN-DESC                                PIC X(20) VALUE 
-         SPACES.
-         05                                        PIC X(38) VALUE 
-         SPACES.
-
-       01 HEADER-04.
-         05                    PIC X(4) VALUE SPACES.
-         05                    PIC X(13) VALUE 'ITEM COST: '.
-         05                    PIC X(05) VALUE SPACES.
-         05 IN-COST            PIC $ZZ,ZZ9.99.
-         05                    PIC X(48) VALUE SPACES.
-
-       01 HEADER-05.
-         05                    PIC X(25) VALUE SPACES.
-         05                    PIC X(4) VALUE 'YEAR'.
-         05                    PIC X(5) VALUE SPACES.
-         05                    PIC X(14) VALUE 'INFLATION RATE'.
-         05                    PIC X(4) VALUE SPACES.
-         05                    PIC X(22) VALUE 'ITEM COST W/ INFLATION'.
-         05                    PIC X(6) VALUE SPACES.
-
-       01 DATA-01.
-         05                    PIC X(26) VALUE SPACES.
-         05  YEAR-CALC         PIC Z9.
-         05                    PIC X(12) VALUE SPACES.
-         05  INFLATION-CALC    PIC Z9. 
-         05                    PIC X VALUE '%'.
-         05                    PIC X(14) VALUE SPACES.
-         05 COST-FIELD-CALC    PIC $ZZZ,ZZ9.99.
-         05                    PIC X(12) VALUE SPACES.
-                
-
-
-
-
-
-
-
-
-
-       procedure division.
-
-       100-main-module.
-           PERFORM 150-HOUSEKEEPING-START.
-           PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
-               READ ITEM-FILE
-                   AT END
-                       MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
-                   NOT AT END
-                       PERFORM 200-CALC-RPT-RTN
-               END-READ
-           END-PERFORM.
-
-           PERFORM 100-HOUSEKEEPING-FINISH.
-           goback.
-
-       150-HOUSEKEEPING-START.
-           OPEN INPUT ITEM-FILE OUTPUT INFLATION-RPT.
-           MOVE FUNCTION current-date TO DATE-FIELD.
-           MOVE DAY-FIELD TO OUT-DAY
-           MOVE MONTH-FIELD TO OUT-MONTH
-           MOVE YEAR-FIELD TO OUT-YEAR.
-
-       200-CALC-RPT-RTN.
-           ADD 1 TO PAGENUM
-           MOVE PAGENUM TO PAGE-NO
-           MOVE ITEM-NUMBER TO ITEM-NO
-           MOVE ITEM-DESC TO IN-DESC
-           MOVE ITEM-COST TO IN-COST, COST-CALC.
-
-           PERFORM 400-HEADING-RTN
-
-           PERFORM VARYING YR-INDEX FROM 1 BY 1
-             UNTIL YR-INDEX > 10
-               IF YR-INDEX <= 5
-                   COMPUTE COST-CALC ROUNDED = COST-CALC * 1.08
-                   MOVE 8 TO INFLATION-CALC
-               ELSE
-                   COMPUTE COST-CALC ROUNDED = COST-CALC * 1.06
-                   MOVE 6 TO INFLATION-CALC
-               END-IF
-               MOVE YR-INDEX TO YEAR-CALC
-               MOVE COST-CALC TO COST-FIELD-CALC
-               WRITE INFLATION-REC FROM DATA-01 AFTER ADVANCING 1
-           END-PERFORM.
-           WRITE INFLATION-REC FROM BLANK-LINE AFTER advancing 1.
-
-       400-HEADING-RTN.
-           WRITE INFLATION-REC FROM BLANK-LINE AFTER advancing page.
-           WRITE INFLATION-REC FROM HEADER-01 AFTER advancing 1.
-           WRITE INFLATION-REC FROM BLANK-LINE AFTER advancing 1.
-           WRITE INFLATION-REC FROM HEADER-02 AFTER advancing 1.
-           WRITE INFLATION-REC FROM HEADER-03 AFTER advancing 1.
-           WRITE INFLATION-REC FROM HEADER-03 AFTER advancing 1.
-           WRITE INFLATION-REC FROM HEADER-04 AFTER advancing 1.
-           WRITE INFLATION-REC FROM BLANK-LINE AFTER advancing 1.
-           WRITE INFLATION-REC FROM HEADER-05 AFTER advancing 1.
-
-
-
-
-       100-HOUSEKEEPING-FINISH.
-
-           CLOSE ITEM-FILE INFLATION-RPT
-
-       end program Program1.
+       identification division.
+       program-id. Program1.
+
+       environment division.
+       configuration section.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITEM-FILE ASSIGN TO
+           'E:\COP1120-81305-COBOL\Data-In\Ch0903.dat' organization is
+           line sequential.
+
+           SELECT INFLATION-RPT ASSIGN TO
+             'E:\COP1120-81305-COBOL\Data-OUT\Ch0903output.RPT'
+             organization
+             is
+             line sequential.
+
+           *> category-specific, year-ranged inflation schedule - lets
+           *> Finance change the curve without a recompile
+           SELECT RATES-FILE ASSIGN TO
+             'E:\COP1120-81305-COBOL\Data-In\Ch0903Rates.dat'
+             organization is line sequential.
+
+           *> single control record holding the projection horizon
+           *> (years to project); defaults to 10 if the file is empty
+           SELECT RUN-CONTROL-FILE ASSIGN TO
+             'E:\COP1120-81305-COBOL\Data-In\Ch0903Control.dat'
+             organization is line sequential.
+
+       data division.
+
+       FD ITEM-FILE RECORD CONTAINS 36 CHARACTERS.
+       01 ITEM-REC.
+         05 ITEM-NUMBER                            PIC X(5).
+         05 ITEM-DESC                              PIC X(20).
+         05 ITEM-COST                              PIC 9(3)V99.
+         05 ITEM-CATEGORY                          PIC X(2).
+
+       FD INFLATION-RPT.
+       01 INFLATION-REC                            PIC X(100).
+
+       FD RATES-FILE.
+       01 RATES-REC.
+         05 RATE-CATEGORY-IN                       PIC X(2).
+         05 RATE-YEAR-FROM-IN                      PIC 99.
+         05 RATE-YEAR-TO-IN                        PIC 99.
+         05 RATE-PCT-IN                            PIC 9V999.
+
+       FD RUN-CONTROL-FILE.
+       01 CONTROL-REC.
+         05 CTL-HORIZON-IN                         PIC 99.
+
+
+       working-storage section.
+       01 FLAGS-AND-INDICATORS.
+           05 ARE-THERE-MORE-RECORDS               PIC XXX VALUE 'YES'.
+           05 WS-RATE-MORE-RECORDS                 PIC XXX VALUE 'YES'.
+           05 DATE-FIELD.
+               10 YEAR-FIELD                       PIC 9(4).
+               10 MONTH-FIELD                      PIC 9(2).
+               10 DAY-FIELD                        PIC 9(2).
+           05 COST-CALC                            PIC 9(6)V9(2).
+           05 PAGENUM                              PIC 9(03) VALUE ZERO.
+         05 YR-INDEX                               PIC 99 VALUE ZERO.
+
+       *> projection horizon - configurable via RUN-CONTROL-FILE
+       01 WS-HORIZON                               PIC 99 VALUE 10.
+
+       *> category-by-year-range inflation schedule, loaded from
+       *> RATES-FILE at startup
+       01 WS-RATE-TABLE.
+         05 WS-RATE-COUNT                          PIC 9(03) VALUE ZERO.
+         05 WS-RATE-ENTRY OCCURS 50 TIMES.
+           10 WS-RATE-CATEGORY                     PIC X(2).
+           10 WS-RATE-YEAR-FROM                    PIC 99.
+           10 WS-RATE-YEAR-TO                      PIC 99.
+           10 WS-RATE-PCT                          PIC 9V999.
+       01 WS-RATE-SUB                              PIC 9(03) VALUE ZERO.
+       01 WS-CURRENT-RATE-PCT                      PIC 9V999.
+
+       *> original cost held for the total-increase columns on each
+       *> detail row
+       01 WS-ORIG-COST-HOLD                        PIC 9(6)V99.
+       01 WS-INCREASE-AMT                          PIC S9(6)V99.
+
+       *> one row per item processed - feeds the multi-item summary
+       *> page printed after the last detail page
+       01 WS-ITEM-SUMMARY-TABLE.
+         05 WS-SUM-COUNT                           PIC 9(03) VALUE ZERO.
+         05 WS-SUM-ENTRY OCCURS 200 TIMES.
+           10 WS-SUM-ITEM-NO                       PIC X(5).
+           10 WS-SUM-DESC                          PIC X(20).
+           10 WS-SUM-ORIG-COST                     PIC 9(6)V99.
+           10 WS-SUM-FINAL-COST                    PIC 9(6)V99.
+       01 WS-SUM-SUB                               PIC 9(03) VALUE ZERO.
+
+       01 BLANK-LINE           PIC X(90) VALUE SPACES.
+
+       01 HEADER-01.
+         05                                        PIC X(19) VALUE
+         SPACES.
+         05                                        PIC X(17) VALUE
+         'INFLATION REPORT'.
+         05                                        PIC X(12) VALUE
+         SPACES.
+         05 DATE-TODAY.
+           10 OUT-MONTH                            PIC Z9.
+           10                                      PIC X VALUE '/'.
+           10 OUT-DAY                              PIC Z9.
+           10                                      PIC X VALUE '/'.
+           10 OUT-YEAR                             PIC 9(4).
+         05                                        PIC X(4) VALUE
+         SPACES.
+         05                                        PIC X(10) VALUE
+         SPACES.
+         05                                        PIC X(5) VALUE
+         'page'.
+         05  PAGE-NO                               PIC ZZ9 VALUE ZERO.
+
+       01 HEADER-02.
+           05                                      PIC X(4) VALUE
+           SPACES.
+           05                                      PIC X(13) VALUE
+           'ITEM NUMBER: '.
+           05                                      PIC X(05) VALUE
+           SPACES.
+           05 ITEM-NO                              PIC 9(5).
+           05                                      PIC X(53) VALUE
+           SPACES.
+
+       01 HEADER-03.
+         05                                        PIC X(4) VALUE
+         SPACES.
+         05                                        PIC X(18) VALUE
+         'ITEM DESCRIPTION: '.
+         05 IN-DESC                                PIC X(20) VALUE
+         SPACES.
+         05                                        PIC X(38) VALUE
+         SPACES.
+
+       01 HEADER-04.
+         05                    PIC X(4) VALUE SPACES.
+         05                    PIC X(13) VALUE 'ITEM COST: '.
+         05                    PIC X(05) VALUE SPACES.
+         05 IN-COST            PIC $ZZ,ZZ9.99.
+         05                    PIC X(48) VALUE SPACES.
+
+       01 HEADER-05.
+         05                    PIC X(25) VALUE SPACES.
+         05                    PIC X(4) VALUE 'YEAR'.
+         05                    PIC X(5) VALUE SPACES.
+         05                    PIC X(14) VALUE 'INFLATION RATE'.
+         05                    PIC X(4) VALUE SPACES.
+         05                    PIC X(22) VALUE 'ITEM COST W/ INFLATION'.
+         05                    PIC X(3) VALUE SPACES.
+         05                    PIC X(10) VALUE 'INCREASE $'.
+         05                    PIC X(3) VALUE SPACES.
+         05                    PIC X(10) VALUE 'INCREASE %'.
+
+       01 DATA-01.
+         05                    PIC X(26) VALUE SPACES.
+         05  YEAR-CALC         PIC Z9.
+         05                    PIC X(12) VALUE SPACES.
+         05  INFLATION-CALC    PIC Z9.9.
+         05                    PIC X VALUE '%'.
+         05                    PIC X(13) VALUE SPACES.
+         05 COST-FIELD-CALC    PIC $ZZZ,ZZ9.99.
+         05                    PIC X(04) VALUE SPACES.
+         05 INCR-DOLLAR-CALC   PIC $ZZ,ZZ9.99.
+         05                    PIC X(04) VALUE SPACES.
+         05 INCR-PCT-CALC      PIC ZZ9.99.
+         05                    PIC X VALUE '%'.
+         05                    PIC X(06) VALUE SPACES.
+
+       01 HEADER-SUMMARY-TITLE.
+         05                    PIC X(90) VALUE
+             ' MULTI-ITEM SUMMARY - ORIGINAL COST VS PROJECTED COST'.
+
+       01 HEADER-SUMMARY-COLS.
+         05                    PIC X(4) VALUE SPACES.
+         05                    PIC X(7) VALUE 'ITEM #'.
+         05                    PIC X(4) VALUE SPACES.
+         05                    PIC X(20) VALUE 'DESCRIPTION'.
+         05                    PIC X(6) VALUE SPACES.
+         05                    PIC X(13) VALUE 'ORIGINAL COST'.
+         05                    PIC X(4) VALUE SPACES.
+         05                    PIC X(14) VALUE 'PROJECTED COST'.
+
+       01 SUMMARY-LINE.
+         05                    PIC X(4) VALUE SPACES.
+         05 SUM-ITEM-NO-OUT    PIC X(5).
+         05                    PIC X(6) VALUE SPACES.
+         05 SUM-DESC-OUT       PIC X(20).
+         05                    PIC X(4) VALUE SPACES.
+         05 SUM-ORIG-OUT       PIC $ZZ,ZZ9.99.
+         05                    PIC X(8) VALUE SPACES.
+         05 SUM-FINAL-OUT      PIC $ZZ,ZZ9.99.
+
+
+       procedure division.
+
+       100-main-module.
+           PERFORM 120-LOAD-RATES.
+           PERFORM 130-LOAD-CONTROLS.
+           PERFORM 150-HOUSEKEEPING-START.
+           PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+               READ ITEM-FILE
+                   AT END
+                       MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+                   NOT AT END
+                       PERFORM 200-CALC-RPT-RTN
+               END-READ
+           END-PERFORM.
+
+           PERFORM 500-WRITE-SUMMARY.
+           PERFORM 100-HOUSEKEEPING-FINISH.
+           goback.
+
+       120-LOAD-RATES.
+           OPEN INPUT RATES-FILE
+           PERFORM UNTIL WS-RATE-MORE-RECORDS = 'NO '
+               READ RATES-FILE
+                   AT END
+                       MOVE 'NO ' TO WS-RATE-MORE-RECORDS
+                   NOT AT END
+                       PERFORM 125-ADD-RATE-ENTRY
+               END-READ
+           END-PERFORM
+           CLOSE RATES-FILE.
+
+       125-ADD-RATE-ENTRY.
+           ADD 1 TO WS-RATE-COUNT
+           MOVE RATE-CATEGORY-IN TO WS-RATE-CATEGORY(WS-RATE-COUNT)
+           MOVE RATE-YEAR-FROM-IN TO WS-RATE-YEAR-FROM(WS-RATE-COUNT)
+           MOVE RATE-YEAR-TO-IN TO WS-RATE-YEAR-TO(WS-RATE-COUNT)
+           MOVE RATE-PCT-IN TO WS-RATE-PCT(WS-RATE-COUNT).
+
+       130-LOAD-CONTROLS.
+           OPEN INPUT RUN-CONTROL-FILE
+           READ RUN-CONTROL-FILE
+               AT END
+                   MOVE 10 TO WS-HORIZON
+               NOT AT END
+                   MOVE CTL-HORIZON-IN TO WS-HORIZON
+           END-READ
+           CLOSE RUN-CONTROL-FILE.
+
+       150-HOUSEKEEPING-START.
+           OPEN INPUT ITEM-FILE OUTPUT INFLATION-RPT.
+           MOVE FUNCTION current-date TO DATE-FIELD.
+           MOVE DAY-FIELD TO OUT-DAY
+           MOVE MONTH-FIELD TO OUT-MONTH
+           MOVE YEAR-FIELD TO OUT-YEAR.
+
+       200-CALC-RPT-RTN.
+           ADD 1 TO PAGENUM
+           MOVE PAGENUM TO PAGE-NO
+           MOVE ITEM-NUMBER TO ITEM-NO
+           MOVE ITEM-DESC TO IN-DESC
+           MOVE ITEM-COST TO IN-COST, COST-CALC, WS-ORIG-COST-HOLD.
+
+           PERFORM 400-HEADING-RTN
+
+           PERFORM VARYING YR-INDEX FROM 1 BY 1
+             UNTIL YR-INDEX > WS-HORIZON
+               PERFORM 220-FIND-RATE
+               COMPUTE COST-CALC ROUNDED =
+                 COST-CALC * (1 + WS-CURRENT-RATE-PCT)
+               COMPUTE INFLATION-CALC = WS-CURRENT-RATE-PCT * 100
+               MOVE YR-INDEX TO YEAR-CALC
+               MOVE COST-CALC TO COST-FIELD-CALC
+               COMPUTE WS-INCREASE-AMT = COST-CALC - WS-ORIG-COST-HOLD
+               MOVE WS-INCREASE-AMT TO INCR-DOLLAR-CALC
+               IF WS-ORIG-COST-HOLD > 0
+                   COMPUTE INCR-PCT-CALC ROUNDED =
+                     (WS-INCREASE-AMT / WS-ORIG-COST-HOLD) * 100
+               ELSE
+                   MOVE ZERO TO INCR-PCT-CALC
+               END-IF
+               WRITE INFLATION-REC FROM DATA-01 AFTER ADVANCING 1
+           END-PERFORM.
+           WRITE INFLATION-REC FROM BLANK-LINE AFTER advancing 1.
+
+           PERFORM 230-ADD-SUMMARY-ENTRY.
+
+       220-FIND-RATE.
+           MOVE ZEROS TO WS-CURRENT-RATE-PCT
+           PERFORM VARYING WS-RATE-SUB FROM 1 BY 1
+             UNTIL WS-RATE-SUB > WS-RATE-COUNT
+               IF WS-RATE-CATEGORY(WS-RATE-SUB) = ITEM-CATEGORY
+                 AND YR-INDEX >= WS-RATE-YEAR-FROM(WS-RATE-SUB)
+                 AND YR-INDEX <= WS-RATE-YEAR-TO(WS-RATE-SUB)
+                   MOVE WS-RATE-PCT(WS-RATE-SUB) TO WS-CURRENT-RATE-PCT
+                   MOVE WS-RATE-COUNT TO WS-RATE-SUB
+               END-IF
+           END-PERFORM.
+
+       230-ADD-SUMMARY-ENTRY.
+           ADD 1 TO WS-SUM-COUNT
+           MOVE ITEM-NUMBER TO WS-SUM-ITEM-NO(WS-SUM-COUNT)
+           MOVE ITEM-DESC TO WS-SUM-DESC(WS-SUM-COUNT)
+           MOVE WS-ORIG-COST-HOLD TO WS-SUM-ORIG-COST(WS-SUM-COUNT)
+           MOVE COST-CALC TO WS-SUM-FINAL-COST(WS-SUM-COUNT).
+
+       400-HEADING-RTN.
+           WRITE INFLATION-REC FROM BLANK-LINE AFTER advancing page.
+           WRITE INFLATION-REC FROM HEADER-01 AFTER advancing 1.
+           WRITE INFLATION-REC FROM BLANK-LINE AFTER advancing 1.
+           WRITE INFLATION-REC FROM HEADER-02 AFTER advancing 1.
+           WRITE INFLATION-REC FROM HEADER-03 AFTER advancing 1.
+           WRITE INFLATION-REC FROM HEADER-03 AFTER advancing 1.
+           WRITE INFLATION-REC FROM HEADER-04 AFTER advancing 1.
+           WRITE INFLATION-REC FROM BLANK-LINE AFTER advancing 1.
+           WRITE INFLATION-REC FROM HEADER-05 AFTER advancing 1.
+
+       500-WRITE-SUMMARY.
+           WRITE INFLATION-REC FROM BLANK-LINE AFTER advancing page.
+           WRITE INFLATION-REC FROM HEADER-SUMMARY-TITLE
+             AFTER advancing 1.
+           WRITE INFLATION-REC FROM BLANK-LINE AFTER advancing 1.
+           WRITE INFLATION-REC FROM HEADER-SUMMARY-COLS
+             AFTER advancing 1.
+           PERFORM VARYING WS-SUM-SUB FROM 1 BY 1
+             UNTIL WS-SUM-SUB > WS-SUM-COUNT
+               PERFORM 510-WRITE-SUMMARY-LINE
+           END-PERFORM.
+
+       510-WRITE-SUMMARY-LINE.
+           MOVE WS-SUM-ITEM-NO(WS-SUM-SUB) TO SUM-ITEM-NO-OUT
+           MOVE WS-SUM-DESC(WS-SUM-SUB) TO SUM-DESC-OUT
+           MOVE WS-SUM-ORIG-COST(WS-SUM-SUB) TO SUM-ORIG-OUT
+           MOVE WS-SUM-FINAL-COST(WS-SUM-SUB) TO SUM-FINAL-OUT
+           WRITE INFLATION-REC FROM SUMMARY-LINE AFTER advancing 1.
+
+       100-HOUSEKEEPING-FINISH.
+
+           CLOSE ITEM-FILE INFLATION-RPT.
+
+       end program Program1.
