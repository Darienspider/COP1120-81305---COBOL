@@ -1,204 +1,439 @@
-       identification division.
-       program-id. Program1.
-       Author. Shadarien Williams.
-
-       environment division.
-
-       input-output section.
-       file-control.
-           select payroll-master
-           assign to 'E:\COP1120-81305-COBOL\Data-In\Ch7_payroll.dat'
-           organization is line sequential.
-
-           select payroll-list
-           assign to
-           'E:\COP1120-81305-COBOL\Data-Out\Ch7_payrollOut.dat'
-           organization is line sequential.
-
-           
-       configuration section.
-
-       data division.
-              *> key bits = 80
-       file section.
-       FD payroll-master.
-       01 payroll-rec.
-         05 employee-no            PIC X(05).
-         05 employee-name          PIC X(25).
-         05 FILLER                 PIC X(04).
-         05 annual-salary          PIC 9(06).
-         05 FILLER                 PIC X(13).
-         05 dues                   PIC 9(03)v9(2). *> 2 decimal places
-         05 insurance              PIC 9(03)v9(2). *> 2 decimal places
-         05 FILLER                 PIC X(17).
-
-       FD payroll-list.
-       01 print-rec                PIC X(80).
-
-
-       working-storage section.
-
-       01 flags-and-indicators.
-         05 are-there-more-records PIC xxx value 'yes'.
-         05 ws-pp-cnt              PIC 9(03) value zeros.
-         05 ws-record-cnt          PIC 9999 value zeros.
-         05 ws-line-cnt            PIC 9999 value zeros.
-
-         05 date-field.
-           10 year-field           PIC 9(04).
-           10 month-field          PIC 9(02).
-           10 day-field            PIC 9(02).
-
-       01 header1.
-         05 FILLER             PIC X(06) value " PAGE ".
-         05 out-pp             PIC ZZ9.
-         05 FILLER             PIC X(22) value spaces.
-         05 FILLER             PIC X(15) value " Payroll Report ".
-         05 FILLER             PIC X(21) value spaces.
-         05 date-field-format.
-           10 out-mm           PIC Z9.
-           10 filler           PIC X(01) value "/".
-           10 out-dd           PIC Z9.
-           10 filler           PIC X(01) value "/"
-           10 out-year         PIC 9(04).
-         05 filler             PIC X(03) value spaces.
-
-       01 header2.
-         05 FILLER             PIC X(01) value spaces.
-         05 filler             PIC X(08) value 'employee'.
-         05 filler             PIC X(06) value spaces.
-         05 filler             PIC X(04) value 'name'.
-         05 filler             PIC X(12) value spaces.
-         05 filler             PIC X(03) value 'old'.
-         05 filler             PIC X(05) value spaces.
-         05 filler             PIC X(03) value 'new'.
-         05 filler             PIC X(06) value spaces.
-         05 filler             PIC X(03) value 'old'.
-         05 filler             PIC X(06) value spaces.
-         05 filler             PIC X(03) value 'new'.
-         05 filler             PIC X(05) value spaces.
-         05 filler             PIC X(03) value 'old'.
-         05 filler             PIC X(06) value spaces.
-         05 filler             PIC X(03) value 'new'.
-         05 filler             PIC X(03) value spaces.
-
-       01 header3.
-         05 filler             pic X(04) value spaces.
-         05 filler             pic X(03) value 'no'.
-         05 filler             pic X(23) value spaces.
-         05 filler             pic X(06) value 'salary'.
-         05 filler             pic X(02) value spaces.
-         05 filler             pic X(06) value 'salary'.
-         05 filler             pic X(04) value spaces.
-         05 filler             pic X(04) value 'dues'.
-         05 filler             pic X(05) value spaces.
-         05 filler             pic X(04) value 'dues'.
-         05 filler             pic X(03) value spaces.
-         05 filler             pic X(06) value 'insur'.
-         05 filler             pic X(03) value spaces.
-         05 filler             pic X(06) value 'insur'.
-         05 filler             pic X(01) value spaces.
-
-
-
-
-       01 blank-line           PIC X(80) value spaces.
-
-       01 data-line.
-         05 filler             PIC X(01) value spaces.
-         05 employee-no-out    PIC ZZZZ9.
-         05 filler             PIC X(02) value spaces.
-         05 employee-name-out  PIC X(20).
-         05 filler             PIC X(01) value spaces.
-         05 old-salary         PIC ZZZ,ZZ9.
-         05 filler             PIC X(01) value spaces.
-         05 new-ann-sal-out    PIC ZZZ,ZZ9.
-         05 filler             PIC X(03) value spaces.
-         05 old-dues           PIC ZZ9.99.
-         05 filler             PIC X(01) value spaces.
-         05 new-dues-out       PIC Z,ZZ9.99.
-         05 filler             PIC X(02) value spaces.
-         05 old-insurance      PIC ZZ9.99.
-         05 filler             PIC X(01) value spaces.
-         05 new-insurance-out  PIC Z,ZZ9.99.
-         05 filler             PIC X(01) value spaces.
-
-
-       procedure division.
-       100-main-module.
-           perform 150-housekeeping-start.
-
-           perform until are-there-more-records = 'no '
-               read payroll-master
-                   at end
-                       move 'no ' to are-there-more-records
-                   not at end
-                       perform 200-payroll-rtn
-               end-read
-           end-perform
-
-           perform 350-house-keeping-finish.
-
-           goback.
-
-       150-housekeeping-start.
-           open input payroll-master
-             output payroll-list
-
-           move function current-date to date-field
-           move day-field to out-dd
-           move month-field to out-mm
-           move year-field to out-year.
-
-           perform 300-write-headers.
-
-       200-payroll-rtn.
-           add 1 to ws-record-cnt.
-           move spaces to print-rec
-           move employee-no to employee-no-out
-           move employee-name to employee-name-out
-           move annual-salary to old-salary
-           compute new-ann-sal-out =
-             annual-salary + (annual-salary * 0.07)
-           *> employee salary increased by 7%
-             
-
-           move dues to old-dues
-           compute new-dues-out = dues + (dues * 0.04)
-           *> union dues increased by 4%
-
-
-           move insurance to old-insurance
-           compute new-insurance-out =
-             insurance + (insurance * .03)
-           *> insurance increased by 3%
-
-           if ws-line-cnt < 60
-               continue
-           else
-               perform 300-write-headers
-           end-if
-
-           write print-rec from data-line
-             AFTER advancing 1 line.
-           add 1 to ws-line-cnt.
-
-
-
-
-       300-write-headers.
-           add 1 to ws-pp-cnt.
-           move ws-pp-cnt to out-pp.
-
-           write print-rec from header1 after advancing page.
-           write print-rec from blank-line after advancing 2 lines
-           write print-rec from header2 after advancing 1 line.
-           write print-rec from header3 after advancing 1 line.
-           write print-rec from spaces after advancing 1 line.
-           move 6 to ws-line-cnt.
-
-       350-house-keeping-finish.
-           close payroll-master payroll-list
-
-
-       end program Program1.
+       identification division.
+       program-id. Program1.
+       Author. Shadarien Williams.
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+           select payroll-master
+           assign to 'E:\COP1120-81305-COBOL\Data-In\Ch7_payroll.dat'
+           organization is line sequential.
+
+           select payroll-list
+           assign to
+           'E:\COP1120-81305-COBOL\Data-Out\Ch7_payrollOut.dat'
+           organization is line sequential.
+
+           *> effective-dated raise/cap percentages - lets Payroll change
+           *> the raise schedule without a recompile
+           select rates-file
+           assign to 'E:\COP1120-81305-COBOL\Data-In\Ch7_Rates.dat'
+           organization is line sequential.
+
+           *> machine-readable old-vs-new figures for Finance to reconcile
+           *> against the printed report without re-keying it
+           select payroll-audit-file
+           assign to
+           'E:\COP1120-81305-COBOL\Data-Out\Ch7_Audit.dat'
+           organization is line sequential.
+
+       data division.
+              *> key bits = 80
+       file section.
+       FD payroll-master.
+       01 payroll-rec.
+         05 employee-no            PIC X(05).
+         05 employee-name          PIC X(25).
+         05 FILLER                 PIC X(04).
+         05 annual-salary          PIC 9(06).
+         05 FILLER                 PIC X(13).
+         05 dues                   PIC 9(03)v9(2). *> 2 decimal places
+         05 insurance              PIC 9(03)v9(2). *> 2 decimal places
+         05 FILLER                 PIC X(17).
+
+       FD payroll-list.
+       01 print-rec                PIC X(110).
+
+       FD rates-file.
+       01 rates-rec.
+         05 rate-eff-year          PIC 9(04).
+         05 rate-eff-month         PIC 9(02).
+         05 rate-salary-pct-in     PIC 9v999.
+         05 rate-dues-pct-in       PIC 9v999.
+         05 rate-insurance-pct-in  PIC 9v999.
+         05 rate-insurance-cap-in  PIC 9(03)v99.
+
+       FD payroll-audit-file.
+       01 audit-rec.
+         05 aud-employee-no        PIC X(05).
+         05 FILLER                 PIC X(01) value space.
+         05 aud-old-salary         PIC 9(06).
+         05 FILLER                 PIC X(01) value space.
+         05 aud-new-salary         PIC 9(08)v99.
+         05 FILLER                 PIC X(01) value space.
+         05 aud-old-dues           PIC 9(03)v99.
+         05 FILLER                 PIC X(01) value space.
+         05 aud-new-dues           PIC 9(03)v99.
+         05 FILLER                 PIC X(01) value space.
+         05 aud-old-insurance      PIC 9(03)v99.
+         05 FILLER                 PIC X(01) value space.
+         05 aud-new-insurance      PIC 9(03)v99.
+         05 FILLER                 PIC X(01) value space.
+         05 aud-retro-pay          PIC 9(07)v99.
+         05 FILLER                 PIC X(01) value space.
+         05 aud-capped-flag        PIC X(03).
+
+
+       working-storage section.
+
+       01 flags-and-indicators.
+         05 are-there-more-records PIC xxx value 'yes'.
+         05 ws-rate-more-records   PIC xxx value 'yes'.
+         05 ws-pp-cnt              PIC 9(03) value zeros.
+         05 ws-record-cnt          PIC 9999 value zeros.
+         05 ws-line-cnt            PIC 9999 value zeros.
+
+         05 date-field.
+           10 year-field           PIC 9(04).
+           10 month-field          PIC 9(02).
+           10 day-field            PIC 9(02).
+
+       *> raise/cap percentages selected from the effective-dated rates
+       *> table for this run - replaces the old hardcoded literals
+       01 ws-rate-table.
+         05 ws-rate-count          PIC 9(03) value zero.
+         05 ws-rate-entry occurs 20 times.
+           10 ws-rate-tbl-eff-year   PIC 9(04).
+           10 ws-rate-tbl-eff-month  PIC 9(02).
+           10 ws-rate-tbl-salary-pct PIC 9v999.
+           10 ws-rate-tbl-dues-pct   PIC 9v999.
+           10 ws-rate-tbl-insur-pct  PIC 9v999.
+           10 ws-rate-tbl-insur-cap  PIC 9(03)v99.
+       01 ws-rate-sub             PIC 9(03) value zero.
+
+       01 ws-salary-pct           PIC 9v999.
+       01 ws-dues-pct             PIC 9v999.
+       01 ws-insurance-pct        PIC 9v999.
+       01 ws-insurance-cap        PIC 9(03)v99.
+
+       01 ws-current-key          PIC 9(06).
+       01 ws-hold-key             PIC 9(06).
+       01 ws-rate-key             PIC 9(06).
+       01 ws-eff-year-hold        PIC 9(04).
+       01 ws-eff-month-hold       PIC 9(02).
+
+       *> number of pay periods elapsed since the raise's effective date
+       *> - used to prorate the retroactive-pay column, 26 pay periods
+       *> assumed per year (biweekly payroll)
+       01 ws-elapsed-periods      PIC 9(04).
+
+       01 ws-insurance-increase   PIC 9(03)v99.
+       01 ws-capped-sw            PIC xxx value 'no '.
+         88 ws-capped value 'yes'.
+
+       *> numeric working copies of the computed new figures - the
+       *> report fields are numeric-edited and can't be used as COMPUTE
+       *> or ADD operands
+       01 ws-new-salary           PIC 9(08)v99.
+       01 ws-new-dues             PIC 9(03)v99.
+       01 ws-new-insurance        PIC 9(03)v99.
+
+       01 ws-grand-totals.
+         05 gt-old-salary         PIC 9(09)v99 value zero.
+         05 gt-new-salary         PIC 9(09)v99 value zero.
+         05 gt-old-dues           PIC 9(07)v99 value zero.
+         05 gt-new-dues           PIC 9(07)v99 value zero.
+         05 gt-old-insurance      PIC 9(07)v99 value zero.
+         05 gt-new-insurance      PIC 9(07)v99 value zero.
+
+       01 header1.
+         05 FILLER             PIC X(06) value " PAGE ".
+         05 out-pp             PIC ZZ9.
+         05 FILLER             PIC X(22) value spaces.
+         05 FILLER             PIC X(15) value " Payroll Report ".
+         05 FILLER             PIC X(21) value spaces.
+         05 date-field-format.
+           10 out-mm           PIC Z9.
+           10 filler           PIC X(01) value "/".
+           10 out-dd           PIC Z9.
+           10 filler           PIC X(01) value "/".
+           10 out-year         PIC 9(04).
+         05 filler             PIC X(03) value spaces.
+
+       01 header2.
+         05 FILLER             PIC X(01) value spaces.
+         05 filler             PIC X(08) value 'employee'.
+         05 filler             PIC X(06) value spaces.
+         05 filler             PIC X(04) value 'name'.
+         05 filler             PIC X(12) value spaces.
+         05 filler             PIC X(03) value 'old'.
+         05 filler             PIC X(05) value spaces.
+         05 filler             PIC X(03) value 'new'.
+         05 filler             PIC X(06) value spaces.
+         05 filler             PIC X(03) value 'old'.
+         05 filler             PIC X(06) value spaces.
+         05 filler             PIC X(03) value 'new'.
+         05 filler             PIC X(05) value spaces.
+         05 filler             PIC X(03) value 'old'.
+         05 filler             PIC X(06) value spaces.
+         05 filler             PIC X(03) value 'new'.
+         05 filler             PIC X(03) value spaces.
+         05 filler             PIC X(05) value 'retro'.
+         05 filler             PIC X(03) value spaces.
+         05 filler             PIC X(03) value 'cap'.
+
+       01 header3.
+         05 filler             pic X(04) value spaces.
+         05 filler             pic X(03) value 'no'.
+         05 filler             pic X(23) value spaces.
+         05 filler             pic X(06) value 'salary'.
+         05 filler             pic X(02) value spaces.
+         05 filler             pic X(06) value 'salary'.
+         05 filler             pic X(04) value spaces.
+         05 filler             pic X(04) value 'dues'.
+         05 filler             pic X(05) value spaces.
+         05 filler             pic X(04) value 'dues'.
+         05 filler             pic X(03) value spaces.
+         05 filler             pic X(06) value 'insur'.
+         05 filler             pic X(03) value spaces.
+         05 filler             pic X(06) value 'insur'.
+         05 filler             pic X(04) value spaces.
+         05 filler             pic X(03) value 'pay'.
+         05 filler             pic X(05) value spaces.
+
+
+
+
+       01 blank-line           PIC X(110) value spaces.
+
+       01 gt-header.
+         05 filler             PIC X(30) value ' COMPANY TOTALS'.
+
+       01 gt-salary-line.
+         05 filler             PIC X(20) value ' total salary  old:'.
+         05 gt-old-sal-out     PIC ZZ,ZZZ,ZZ9.99.
+         05 filler             PIC X(08) value '   new:'.
+         05 gt-new-sal-out     PIC ZZ,ZZZ,ZZ9.99.
+
+       01 gt-dues-line.
+         05 filler             PIC X(20) value ' total dues    old:'.
+         05 gt-old-dues-out    PIC ZZ,ZZZ,ZZ9.99.
+         05 filler             PIC X(08) value '   new:'.
+         05 gt-new-dues-out    PIC ZZ,ZZZ,ZZ9.99.
+
+       01 gt-insurance-line.
+         05 filler             PIC X(20) value ' total insur   old:'.
+         05 gt-old-ins-out     PIC ZZ,ZZZ,ZZ9.99.
+         05 filler             PIC X(08) value '   new:'.
+         05 gt-new-ins-out     PIC ZZ,ZZZ,ZZ9.99.
+
+       01 data-line.
+         05 filler             PIC X(01) value spaces.
+         05 employee-no-out    PIC ZZZZ9.
+         05 filler             PIC X(02) value spaces.
+         05 employee-name-out  PIC X(20).
+         05 filler             PIC X(01) value spaces.
+         05 old-salary         PIC ZZZ,ZZ9.
+         05 filler             PIC X(01) value spaces.
+         05 new-ann-sal-out    PIC ZZZ,ZZ9.
+         05 filler             PIC X(03) value spaces.
+         05 old-dues           PIC ZZ9.99.
+         05 filler             PIC X(01) value spaces.
+         05 new-dues-out       PIC Z,ZZ9.99.
+         05 filler             PIC X(02) value spaces.
+         05 old-insurance      PIC ZZ9.99.
+         05 filler             PIC X(01) value spaces.
+         05 new-insurance-out  PIC Z,ZZ9.99.
+         05 filler             PIC X(02) value spaces.
+         05 retro-pay-out      PIC Z,ZZ9.99.
+         05 filler             PIC X(02) value spaces.
+         05 capped-flag-out    PIC XXX.
+         05 filler             PIC X(01) value spaces.
+
+
+       procedure division.
+       100-main-module.
+           perform 105-load-rates.
+           perform 108-select-rate.
+
+           perform 150-housekeeping-start.
+
+           perform until are-there-more-records = 'no '
+               read payroll-master
+                   at end
+                       move 'no ' to are-there-more-records
+                   not at end
+                       perform 200-payroll-rtn
+               end-read
+           end-perform
+
+           perform 350-house-keeping-finish.
+
+           goback.
+
+       105-load-rates.
+           open input rates-file
+           perform until ws-rate-more-records = 'no '
+               read rates-file
+                   at end
+                       move 'no ' to ws-rate-more-records
+                   not at end
+                       perform 106-add-rate-entry
+               end-read
+           end-perform
+           close rates-file.
+
+       106-add-rate-entry.
+           add 1 to ws-rate-count
+           move rate-eff-year to ws-rate-tbl-eff-year(ws-rate-count)
+           move rate-eff-month to ws-rate-tbl-eff-month(ws-rate-count)
+           move rate-salary-pct-in
+             to ws-rate-tbl-salary-pct(ws-rate-count)
+           move rate-dues-pct-in
+             to ws-rate-tbl-dues-pct(ws-rate-count)
+           move rate-insurance-pct-in
+             to ws-rate-tbl-insur-pct(ws-rate-count)
+           move rate-insurance-cap-in
+             to ws-rate-tbl-insur-cap(ws-rate-count).
+
+       108-select-rate.
+           move function current-date to date-field
+           compute ws-current-key = year-field * 12 + month-field
+           move zeros to ws-hold-key
+           move zeros to ws-salary-pct ws-dues-pct ws-insurance-pct
+           move zeros to ws-insurance-cap
+           perform varying ws-rate-sub from 1 by 1
+             until ws-rate-sub > ws-rate-count
+               compute ws-rate-key =
+                 ws-rate-tbl-eff-year(ws-rate-sub) * 12 +
+                 ws-rate-tbl-eff-month(ws-rate-sub)
+               if ws-rate-key <= ws-current-key
+                 and ws-rate-key >= ws-hold-key
+                   move ws-rate-key to ws-hold-key
+                   move ws-rate-tbl-salary-pct(ws-rate-sub)
+                     to ws-salary-pct
+                   move ws-rate-tbl-dues-pct(ws-rate-sub)
+                     to ws-dues-pct
+                   move ws-rate-tbl-insur-pct(ws-rate-sub)
+                     to ws-insurance-pct
+                   move ws-rate-tbl-insur-cap(ws-rate-sub)
+                     to ws-insurance-cap
+                   move ws-rate-tbl-eff-year(ws-rate-sub)
+                     to ws-eff-year-hold
+                   move ws-rate-tbl-eff-month(ws-rate-sub)
+                     to ws-eff-month-hold
+               end-if
+           end-perform
+           compute ws-elapsed-periods =
+             (ws-current-key - ws-hold-key) * 26 / 12.
+
+       150-housekeeping-start.
+           open input payroll-master
+             output payroll-list
+             output payroll-audit-file
+
+           move day-field to out-dd
+           move month-field to out-mm
+           move year-field to out-year.
+
+           perform 300-write-headers.
+
+       200-payroll-rtn.
+           add 1 to ws-record-cnt.
+           move spaces to print-rec
+           move employee-no to employee-no-out
+           move employee-name to employee-name-out
+           move annual-salary to old-salary
+           compute ws-new-salary rounded =
+             annual-salary + (annual-salary * ws-salary-pct)
+           move ws-new-salary to new-ann-sal-out
+           *> employee salary increased by the current raise percentage
+
+           move dues to old-dues
+           compute ws-new-dues rounded = dues + (dues * ws-dues-pct)
+           move ws-new-dues to new-dues-out
+           *> union dues increased by the current raise percentage
+
+           move insurance to old-insurance
+           perform 230-calc-insurance
+
+           compute retro-pay-out rounded =
+             ((ws-new-salary - annual-salary) / 26) * ws-elapsed-periods
+           *> retroactive pay owed for periods since the raise took effect
+
+           if ws-line-cnt < 60
+               continue
+           else
+               perform 300-write-headers
+           end-if
+
+           write print-rec from data-line
+             AFTER advancing 1 line.
+           add 1 to ws-line-cnt.
+
+           add annual-salary to gt-old-salary
+           add ws-new-salary to gt-new-salary
+           add dues to gt-old-dues
+           add ws-new-dues to gt-new-dues
+           add insurance to gt-old-insurance
+           add ws-new-insurance to gt-new-insurance
+
+           perform 240-write-audit-rec.
+
+       230-calc-insurance.
+           move 'no ' to ws-capped-sw
+           compute ws-insurance-increase rounded =
+             insurance * ws-insurance-pct
+           if ws-insurance-increase > ws-insurance-cap
+               move ws-insurance-cap to ws-insurance-increase
+               set ws-capped to true
+           end-if
+           add insurance, ws-insurance-increase
+             giving ws-new-insurance
+           move ws-new-insurance to new-insurance-out
+           *> insurance increase is capped per the rates table
+           if ws-capped
+               move 'YES' to capped-flag-out
+           else
+               move spaces to capped-flag-out
+           end-if.
+
+       240-write-audit-rec.
+           move employee-no to aud-employee-no
+           move annual-salary to aud-old-salary
+           move ws-new-salary to aud-new-salary
+           move dues to aud-old-dues
+           move ws-new-dues to aud-new-dues
+           move insurance to aud-old-insurance
+           move ws-new-insurance to aud-new-insurance
+           move retro-pay-out to aud-retro-pay
+           if ws-capped
+               move 'YES' to aud-capped-flag
+           else
+               move 'NO ' to aud-capped-flag
+           end-if
+           write audit-rec.
+
+       300-write-headers.
+           add 1 to ws-pp-cnt.
+           move ws-pp-cnt to out-pp.
+
+           write print-rec from header1 after advancing page.
+           write print-rec from blank-line after advancing 2 lines
+           write print-rec from header2 after advancing 1 line.
+           write print-rec from header3 after advancing 1 line.
+           write print-rec from spaces after advancing 1 line.
+           move 6 to ws-line-cnt.
+
+       340-write-grand-totals.
+           move gt-old-salary to gt-old-sal-out
+           move gt-new-salary to gt-new-sal-out
+           move gt-old-dues to gt-old-dues-out
+           move gt-new-dues to gt-new-dues-out
+           move gt-old-insurance to gt-old-ins-out
+           move gt-new-insurance to gt-new-ins-out
+           write print-rec from blank-line after advancing 2 lines
+           write print-rec from gt-header after advancing 1 line
+           write print-rec from gt-salary-line after advancing 1 line
+           write print-rec from gt-dues-line after advancing 1 line
+           write print-rec from gt-insurance-line after advancing 1
+             line.
+
+       350-house-keeping-finish.
+           perform 340-write-grand-totals.
+           close payroll-master payroll-list payroll-audit-file.
+
+
+       end program Program1.
