@@ -1,146 +1,357 @@
-       identification division.
-       program-id. Program1.
-
-       environment division.
-       FILE-CONTROL.
-           SELECT IN-EMP-FILE assign to
-           'E:\COP1120-81305-COBOL\Data-In\Ch10_payroll.dat'
-           organization is line sequential.
-
-           SELECT OUT-SALARY-RPT assign to
-           'E:\COP1120-81305-COBOL\Data-OUT\Ch10_payroll.rpt'
-           organization is line sequential.
-
-
-       configuration section.
-
-       data division.
-       FILE SECTION. 
-       FD IN-EMP-FILE.
-       01 IN-EMP-REC.
-         05 IN-EMPNO               PIC 9(5).
-         05 IN-EMPNAME             PIC X(20).
-         05 IN-TERR-NO             PIC 9(02).
-         05 FILLER                 PIC 9(06).
-         05 IN-ANNSAL              PIC 9(06).
-         05 FILLER                 PIC X(45).
-
-       FD OUT-SALARY-RPT.
-       01 SAL-OUT-REC              PIC X(80) VALUE spaces.
-
-
-       working-storage section.
-       01 FLAGS-AND-INDICATORS.
-         05 ARE-THERE-MORE-RECORDS PIC XXX VALUES 'YES'.
-         05 FIRST-RECORD           PIC XXX VALUES 'YES'.
-         05 DATE-FIELD.
-           10 YEAR-FIELD           PIC 9(4).
-           10 MONTH-FIELD          PIC 9(2).
-           10 DAY-FIELD            PIC 9(2).
-         05 WS-TERR-TOT            PIC 9(9) VALUE ZEROS.
-         05 WS-COMP-TOT            PIC 9(9) VALUE ZEROS.
-         05 WS-TERR-HOLD           PIC x(2).
-
-       01 ws-title-rec.
-         05                        pic x(16) value spaces.
-         05                        pic x(27) value 
-         'TOTAL SALARIES BY TERRITORY'.
-         05  FILLER                pic x(16) value spaces.
-         05 DATE-FIELD-FORMAT.
-           10 OUT-MM               PIC Z9.
-           10 FILLER               PIC X(1) VALUE '/'.
-           10 OUT-DD               PIC Z9.
-           10 FILLER               PIC X(1) VALUE '/'.
-           10 OUT-CCYY             PIC 9(4).
-         05 FILLER                 PIC X(10) VALUE spaces.
-
-       01 HEADING2.
-         05                        PIC X(10) VALUE SPACES.
-         05                        PIC X(9) VALUE 'Territory'.
-         05                        PIC X(10) VALUE SPACES.
-         05                        PIC X(14) VALUE 'Total Salaries'.
-         05                        PIC X(37) VALUE SPACES.
-
-       01 ws-blank-line        pic x(80) value spaces.
-
-       01 det-terr-total-rec.
-         05                    PIC X(14) VALUE SPACES.
-         05  territory-out     PIC X(02) VALUE SPACES.
-         05  filler            PIC X(12) VALUE SPACES.
-         05 total-salary       PIC $ZZZ,ZZ,ZZ9.99.
-         05                    PIC X(38) VALUE SPACES.
-
-       01 GRtotal-line.
-         05                    PIC X(3) VALUE SPACES.
-         05                    PIC X(25) VALUE SPACES.
-         05                    PIC x(17) value '_________________'.
-         05                    PIC X(35) VALUE SPACES.
-
-
-       01 GRtotal-comp.
-         05                    PIC X(3) VALUE SPACES.
-         05                    PIC X(25) VALUE 'Total company salaries'
-         .
-         05  total-comp-sal    PIC $ZZZ,ZZZ,ZZ9.99.
-         05                    PIC X(37) VALUE SPACES.
-
-
-
-
-
-       procedure division.
-       100-main-module.
-           perform 150-housekeeping-start.
-           perform until ARE-THERE-MORE-RECORDS = 'No '
-               read IN-EMP-FILE
-                   at end
-                       move 'No ' to ARE-THERE-MORE-RECORDS
-                       perform 250-control-break
-                   not at end
-                       perform 200-calc-rtn
-           end-perform
-           perform 350-housekeeping-finish.
-           goback.
-
-       150-housekeeping-start.
-           open input IN-EMP-FILE output OUT-SALARY-RPT.
-           move function current-date to DATE-FIELD
-           move DAY-FIELD to OUT-DD
-           move MONTH-FIELD to out-mm
-           move YEAR-FIELD to OUT-CCYY.
-
-           write sal-out-rec from ws-title-rec after advancing 2 lines.
-           write SAL-OUT-REC from ws-blank-line after advancing 2 lines.
-           write sal-out-rec from heading2 after advancing 2 lines.
-
-       200-calc-rtn.
-           evaluate true
-               when FIRST-RECORD = "YES"
-                   move in-terr-no to WS-TERR-HOLD
-                   move 'no ' to FIRST-RECORD
-               when IN-TERR-NO not = WS-TERR-HOLD
-                   perform 250-control-break
-           end-evaluate.
-
-           compute WS-TERR-TOT = WS-TERR-TOT + IN-ANNSAL.
-
-       250-control-break.
-           move WS-TERR-HOLD to territory-out.
-           move WS-TERR-TOT to total-salary.
-           write sal-out-rec from det-terr-total-rec after advancing 2
-             lines.
-           compute WS-COMP-TOT = WS-COMP-TOT + WS-TERR-TOT.
-           move IN-TERR-NO to WS-TERR-HOLD.
-           move 0 to WS-TERR-TOT.
-
-       350-housekeeping-finish.
-           move WS-COMP-TOT to total-comp-sal
-           write SAL-OUT-REC from GRtotal-line after advancing 2 lines.
-           write SAL-OUT-REC from GRtotal-comp after advancing 2 lines.
-           write SAL-OUT-REC from ws-blank-line after advancing 2 lines.
-           move 0 to WS-TERR-TOT.
-
-           close IN-EMP-FILE OUT-SALARY-RPT
-
-
-       end program Program1.
+       identification division.
+       program-id. Program1.
+
+       environment division.
+       configuration section.
+
+       FILE-CONTROL.
+           SELECT IN-EMP-FILE assign to
+           'E:\COP1120-81305-COBOL\Data-In\Ch10_payroll.dat'
+           organization is line sequential.
+
+           SELECT OUT-SALARY-RPT assign to
+           'E:\COP1120-81305-COBOL\Data-OUT\Ch10_payroll.rpt'
+           organization is line sequential.
+
+           *> this run's territory/company totals, read back in next
+           *> run as the prior-period figures for the variance columns
+           SELECT PRIOR-TERR-FILE assign to
+           'E:\COP1120-81305-COBOL\Data-In\Ch10_PriorTerr.dat'
+           organization is line sequential.
+
+           SELECT SORT-WORK-FILE assign to
+           'E:\COP1120-81305-COBOL\Data-Out\Ch10_SortWork.dat'.
+
+
+       data division.
+       FILE SECTION.
+       FD IN-EMP-FILE.
+       01 IN-EMP-REC.
+         05 IN-EMPNO               PIC 9(5).
+         05 IN-EMPNAME             PIC X(20).
+         05 IN-TERR-NO             PIC 9(02).
+         05 FILLER                 PIC 9(06).
+         05 IN-ANNSAL              PIC 9(06).
+         05 FILLER                 PIC X(45).
+
+       FD OUT-SALARY-RPT.
+       01 SAL-OUT-REC              PIC X(100) VALUE spaces.
+
+       FD PRIOR-TERR-FILE.
+       01 PRIOR-TERR-REC.
+         05 PRIOR-TERR-CODE-IO      PIC X(02).
+         05 PRIOR-TERR-TOTAL-IO     PIC 9(09).
+
+       SD SORT-WORK-FILE.
+       01 SR-EMP-REC.
+         05 SR-EMPNO               PIC 9(5).
+         05 SR-EMPNAME             PIC X(20).
+         05 SR-TERR-NO             PIC 9(02).
+         05 FILLER                 PIC 9(06).
+         05 SR-ANNSAL              PIC 9(06).
+         05 FILLER                 PIC X(45).
+
+
+       working-storage section.
+       01 FLAGS-AND-INDICATORS.
+         05 ARE-THERE-MORE-RECORDS PIC XXX VALUES 'YES'.
+         05 WS-SORT-MORE-RECORDS   PIC XXX VALUES 'YES'.
+         05 WS-PRIOR-MORE-RECORDS  PIC XXX VALUES 'YES'.
+         05 FIRST-RECORD           PIC XXX VALUES 'YES'.
+         05 DATE-FIELD.
+           10 YEAR-FIELD           PIC 9(4).
+           10 MONTH-FIELD          PIC 9(2).
+           10 DAY-FIELD            PIC 9(2).
+         05 WS-TERR-TOT            PIC 9(9) VALUE ZEROS.
+         05 WS-COMP-TOT            PIC 9(9) VALUE ZEROS.
+         05 WS-TERR-HOLD           PIC x(2).
+
+       *> highest annual salary seen so far within the current
+       *> territory, reset at each control break
+       01 WS-TOP-EMPNO             PIC 9(5) VALUE ZERO.
+       01 WS-TOP-EMPNAME           PIC X(20) VALUE SPACES.
+       01 WS-TOP-ANNSAL            PIC 9(6) VALUE ZERO.
+
+       *> prior run's per-territory and company totals, loaded at
+       *> startup for the period-over-period variance columns; the
+       *> sentinel code 'CO' holds the prior company grand total
+       01 WS-PRIOR-TERR-TABLE.
+         05 WS-PRIOR-COUNT         PIC 9(3) VALUE ZERO.
+         05 WS-PRIOR-ENTRY OCCURS 30 TIMES.
+           10 WS-PRIOR-TERR-CODE     PIC X(02).
+           10 WS-PRIOR-TERR-TOTAL    PIC 9(09).
+       01 WS-PRIOR-SUB             PIC 9(3) VALUE ZERO.
+       01 WS-PRIOR-COMP-TOTAL      PIC 9(09) VALUE ZERO.
+       01 WS-PRIOR-FOUND-SW        PIC XXX VALUE 'NO '.
+         88 WS-PRIOR-FOUND VALUE 'YES'.
+       01 WS-CUR-PRIOR-TOTAL       PIC 9(09) VALUE ZERO.
+       01 WS-VAR-DOLLAR            PIC S9(09) VALUE ZERO.
+       01 WS-VAR-PCT               PIC S9(03)V99 VALUE ZERO.
+
+       01 ws-title-rec.
+         05                        pic x(16) value spaces.
+         05                        pic x(27) value
+         'TOTAL SALARIES BY TERRITORY'.
+         05  FILLER                pic x(16) value spaces.
+         05 DATE-FIELD-FORMAT.
+           10 OUT-MM               PIC Z9.
+           10 FILLER               PIC X(1) VALUE '/'.
+           10 OUT-DD               PIC Z9.
+           10 FILLER               PIC X(1) VALUE '/'.
+           10 OUT-CCYY             PIC 9(4).
+         05 FILLER                 PIC X(10) VALUE spaces.
+
+       01 HEADING2.
+         05                        PIC X(10) VALUE SPACES.
+         05                        PIC X(9) VALUE 'Territory'.
+         05                        PIC X(10) VALUE SPACES.
+         05                        PIC X(14) VALUE 'Total Salaries'.
+         05                        PIC X(9) VALUE SPACES.
+         05                        PIC X(4) VALUE '% Co'.
+         05                        PIC X(8) VALUE SPACES.
+         05                        PIC X(8) VALUE 'VS PRIOR'.
+         05                        PIC X(28) VALUE SPACES.
+
+       01 ws-blank-line        pic x(100) value spaces.
+
+       01 emp-detail-line.
+         05                    PIC X(16) VALUE SPACES.
+         05 ed-empno           PIC 9(05).
+         05                    PIC X(03) VALUE SPACES.
+         05 ed-empname         PIC X(20).
+         05                    PIC X(03) VALUE SPACES.
+         05 ed-annsal          PIC $ZZZ,ZZ9.
+         05                    PIC X(45) VALUE SPACES.
+
+       01 top-earner-line.
+         05                    PIC X(16) VALUE SPACES.
+         05                    PIC X(12) VALUE 'Top Earner: '.
+         05 te-empno           PIC 9(05).
+         05                    PIC X(03) VALUE SPACES.
+         05 te-empname         PIC X(20).
+         05                    PIC X(03) VALUE SPACES.
+         05 te-annsal          PIC $ZZZ,ZZ9.
+         05                    PIC X(33) VALUE SPACES.
+
+       01 det-terr-total-rec.
+         05                    PIC X(14) VALUE SPACES.
+         05  territory-out     PIC X(02) VALUE SPACES.
+         05  filler            PIC X(12) VALUE SPACES.
+         05 total-salary       PIC $ZZZ,ZZ,ZZ9.99.
+         05                    PIC X(10) VALUE SPACES.
+         05 pct-of-comp-out    PIC ZZ9.99.
+         05                    PIC X(01) VALUE '%'.
+         05                    PIC X(05) VALUE SPACES.
+         05 var-dollar-out     PIC +ZZZ,ZZZ,ZZ9.99.
+         05                    PIC X(02) VALUE SPACES.
+         05 var-pct-out        PIC +ZZ9.99.
+         05                    PIC X(01) VALUE '%'.
+         05                    PIC X(05) VALUE SPACES.
+
+       01 GRtotal-line.
+         05                    PIC X(3) VALUE SPACES.
+         05                    PIC X(25) VALUE SPACES.
+         05                    PIC x(17) value '_________________'.
+         05                    PIC X(55) VALUE SPACES.
+
+
+       01 GRtotal-comp.
+         05                    PIC X(3) VALUE SPACES.
+         05                    PIC X(25) VALUE 'Total company salaries'
+         .
+         05  total-comp-sal    PIC $ZZZ,ZZZ,ZZ9.99.
+         05                    PIC X(03) VALUE SPACES.
+         05 comp-var-dollar-out PIC +ZZZ,ZZZ,ZZ9.99.
+         05                    PIC X(02) VALUE SPACES.
+         05 comp-var-pct-out   PIC +ZZ9.99.
+         05                    PIC X(01) VALUE '%'.
+         05                    PIC X(07) VALUE SPACES.
+
+
+
+
+       procedure division.
+       100-main-module.
+           perform 105-load-prior-totals.
+           perform 150-housekeeping-start.
+
+           SORT SORT-WORK-FILE ON ASCENDING KEY SR-TERR-NO
+             INPUT PROCEDURE IS 190-SORT-INPUT-PROCEDURE
+             OUTPUT PROCEDURE IS 195-SORT-OUTPUT-PROCEDURE
+
+           perform 350-housekeeping-finish.
+           goback.
+
+       105-load-prior-totals.
+           open input PRIOR-TERR-FILE
+           perform until WS-PRIOR-MORE-RECORDS = 'NO '
+               read PRIOR-TERR-FILE
+                   at end
+                       move 'NO ' to WS-PRIOR-MORE-RECORDS
+                   not at end
+                       perform 106-add-prior-entry
+               end-read
+           end-perform
+           close PRIOR-TERR-FILE
+           open output PRIOR-TERR-FILE.
+
+       106-add-prior-entry.
+           if PRIOR-TERR-CODE-IO = 'CO'
+               move PRIOR-TERR-TOTAL-IO to WS-PRIOR-COMP-TOTAL
+           else
+               if WS-PRIOR-COUNT < 30
+                   add 1 to WS-PRIOR-COUNT
+                   move PRIOR-TERR-CODE-IO
+                     to WS-PRIOR-TERR-CODE(WS-PRIOR-COUNT)
+                   move PRIOR-TERR-TOTAL-IO
+                     to WS-PRIOR-TERR-TOTAL(WS-PRIOR-COUNT)
+               end-if
+           end-if.
+
+       150-housekeeping-start.
+           open output OUT-SALARY-RPT.
+           move function current-date to DATE-FIELD
+           move DAY-FIELD to OUT-DD
+           move MONTH-FIELD to out-mm
+           move YEAR-FIELD to OUT-CCYY.
+
+           write sal-out-rec from ws-title-rec after advancing 2 lines.
+           write SAL-OUT-REC from ws-blank-line after advancing 2 lines.
+           write sal-out-rec from heading2 after advancing 2 lines.
+
+       190-SORT-INPUT-PROCEDURE.
+           open input IN-EMP-FILE
+           perform until ARE-THERE-MORE-RECORDS = 'No '
+               read IN-EMP-FILE
+                   at end
+                       move 'No ' to ARE-THERE-MORE-RECORDS
+                   not at end
+                       add IN-ANNSAL to WS-COMP-TOT
+                       move IN-EMPNO to SR-EMPNO
+                       move IN-EMPNAME to SR-EMPNAME
+                       move IN-TERR-NO to SR-TERR-NO
+                       move IN-ANNSAL to SR-ANNSAL
+                       release SR-EMP-REC
+               end-read
+           end-perform
+           close IN-EMP-FILE.
+
+       195-SORT-OUTPUT-PROCEDURE.
+           perform until WS-SORT-MORE-RECORDS = 'No '
+               return SORT-WORK-FILE
+                   at end
+                       move 'No ' to WS-SORT-MORE-RECORDS
+                       perform 250-control-break
+                   not at end
+                       perform 200-calc-rtn
+               end-return
+           end-perform.
+
+       200-calc-rtn.
+           evaluate true
+               when FIRST-RECORD = "YES"
+                   move SR-TERR-NO to WS-TERR-HOLD
+                   move 'no ' to FIRST-RECORD
+               when SR-TERR-NO not = WS-TERR-HOLD
+                   perform 250-control-break
+           end-evaluate.
+
+           move SR-EMPNO to ed-empno
+           move SR-EMPNAME to ed-empname
+           move SR-ANNSAL to ed-annsal
+           write sal-out-rec from emp-detail-line after advancing 1
+             line.
+
+           if SR-ANNSAL > WS-TOP-ANNSAL
+               move SR-ANNSAL to WS-TOP-ANNSAL
+               move SR-EMPNO to WS-TOP-EMPNO
+               move SR-EMPNAME to WS-TOP-EMPNAME
+           end-if
+
+           compute WS-TERR-TOT = WS-TERR-TOT + SR-ANNSAL.
+
+       250-control-break.
+           move WS-TERR-HOLD to territory-out.
+           move WS-TERR-TOT to total-salary.
+
+           if WS-COMP-TOT > 0
+               compute pct-of-comp-out rounded =
+                 (WS-TERR-TOT / WS-COMP-TOT) * 100
+           else
+               move zero to pct-of-comp-out
+           end-if
+
+           perform 260-find-prior-terr-total
+           if WS-PRIOR-FOUND
+               compute WS-VAR-DOLLAR = WS-TERR-TOT - WS-CUR-PRIOR-TOTAL
+               if WS-CUR-PRIOR-TOTAL > 0
+                   compute WS-VAR-PCT rounded =
+                     (WS-VAR-DOLLAR / WS-CUR-PRIOR-TOTAL) * 100
+               else
+                   move zero to WS-VAR-PCT
+               end-if
+           else
+               move zero to WS-VAR-DOLLAR
+               move zero to WS-VAR-PCT
+           end-if
+           move WS-VAR-DOLLAR to var-dollar-out
+           move WS-VAR-PCT to var-pct-out
+
+           write sal-out-rec from det-terr-total-rec after advancing 2
+             lines.
+
+           move WS-TOP-EMPNO to te-empno
+           move WS-TOP-EMPNAME to te-empname
+           move WS-TOP-ANNSAL to te-annsal
+           write sal-out-rec from top-earner-line after advancing 1
+             line.
+
+           move WS-TERR-HOLD to PRIOR-TERR-CODE-IO
+           move WS-TERR-TOT to PRIOR-TERR-TOTAL-IO
+           write PRIOR-TERR-REC.
+
+           move SR-TERR-NO to WS-TERR-HOLD.
+           move 0 to WS-TERR-TOT.
+           move zero to WS-TOP-ANNSAL.
+           move zero to WS-TOP-EMPNO.
+           move spaces to WS-TOP-EMPNAME.
+
+       260-find-prior-terr-total.
+           move 'NO ' to WS-PRIOR-FOUND-SW
+           move zero to WS-CUR-PRIOR-TOTAL
+           perform varying WS-PRIOR-SUB from 1 by 1
+             until WS-PRIOR-SUB > WS-PRIOR-COUNT
+               if WS-PRIOR-TERR-CODE(WS-PRIOR-SUB) = WS-TERR-HOLD
+                   set WS-PRIOR-FOUND to true
+                   move WS-PRIOR-TERR-TOTAL(WS-PRIOR-SUB)
+                     to WS-CUR-PRIOR-TOTAL
+                   move WS-PRIOR-COUNT to WS-PRIOR-SUB
+               end-if
+           end-perform.
+
+       350-housekeeping-finish.
+           move WS-COMP-TOT to total-comp-sal
+
+           compute WS-VAR-DOLLAR = WS-COMP-TOT - WS-PRIOR-COMP-TOTAL
+           if WS-PRIOR-COMP-TOTAL > 0
+               compute WS-VAR-PCT rounded =
+                 (WS-VAR-DOLLAR / WS-PRIOR-COMP-TOTAL) * 100
+           else
+               move zero to WS-VAR-PCT
+           end-if
+           move WS-VAR-DOLLAR to comp-var-dollar-out
+           move WS-VAR-PCT to comp-var-pct-out
+
+           write SAL-OUT-REC from GRtotal-line after advancing 2 lines.
+           write SAL-OUT-REC from GRtotal-comp after advancing 2 lines.
+           write SAL-OUT-REC from ws-blank-line after advancing 2 lines.
+           move 0 to WS-TERR-TOT.
+
+           move 'CO' to PRIOR-TERR-CODE-IO
+           move WS-COMP-TOT to PRIOR-TERR-TOTAL-IO
+           write PRIOR-TERR-REC.
+
+           close OUT-SALARY-RPT PRIOR-TERR-FILE.
+
+
+       end program Program1.
